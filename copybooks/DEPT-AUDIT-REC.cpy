@@ -0,0 +1,20 @@
+      *****************************************************************
+      *  DEPT-AUDIT-REC                                              *
+      *  ONE LINE PER FIELD CHANGED AGAINST DEPT1 BY THE MAINTENANCE  *
+      *  TRANSACTION, SHOWING WHO MADE THE CHANGE, WHEN, AND THE      *
+      *  BEFORE/AFTER VALUES.                                        *
+      *****************************************************************
+       01  DEPT-AUDIT-REC.
+           05  AU-DEPTNO                PIC X(03).
+           05  FILLER                   PIC X(02).
+           05  AU-USERID                PIC X(08).
+           05  FILLER                   PIC X(02).
+           05  AU-CHANGE-DATE           PIC X(08).
+           05  FILLER                   PIC X(02).
+           05  AU-CHANGE-TIME           PIC X(08).
+           05  FILLER                   PIC X(02).
+           05  AU-FIELD-NAME            PIC X(10).
+           05  FILLER                   PIC X(02).
+           05  AU-OLD-VALUE             PIC X(36).
+           05  FILLER                   PIC X(02).
+           05  AU-NEW-VALUE             PIC X(36).
