@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  DEPT-EXCEPTION-REC                                          *
+      *  EXCEPTION-REPORT LINE LAYOUT SHARED BY THE ADMRDEPT CHAIN    *
+      *  VALIDATION PASS AND THE MGRNO CROSS-REFERENCE EDIT.          *
+      *****************************************************************
+       01  DEPT-EXCEPTION-REC.
+           05  EX-DEPTNO               PIC X(03).
+           05  FILLER                  PIC X(02).
+           05  EX-REF-VALUE             PIC X(06).
+           05  FILLER                  PIC X(02).
+           05  EX-EXCEPTION-TYPE       PIC X(10).
+           05  FILLER                  PIC X(02).
+           05  EX-EXCEPTION-TEXT       PIC X(50).
