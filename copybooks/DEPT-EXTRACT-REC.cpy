@@ -0,0 +1,16 @@
+      *****************************************************************
+      *  DEPT-EXTRACT-REC                                            *
+      *  RECORD LAYOUT FOR THE NIGHTLY DEPARTMENT-EXTRACT FILE READ   *
+      *  BY THE DEPT1 BATCH LOAD (PROGRAM MAIN).  FIXED-FORMAT, ONE   *
+      *  DEPARTMENT PER RECORD.                                      *
+      *****************************************************************
+       01  DEPT-EXTRACT-REC.
+           05  DX-TRANCODE             PIC X(01).
+               88  DX-TRAN-ADD             VALUE 'A'.
+               88  DX-TRAN-CHANGE           VALUE 'C'.
+           05  DX-DEPTNO               PIC X(03).
+           05  DX-DEPTNAME             PIC X(36).
+           05  DX-MGRNO                PIC X(06).
+           05  DX-ADMRDEPT             PIC X(03).
+           05  DX-LOCATION             PIC X(16).
+           05  FILLER                  PIC X(15).
