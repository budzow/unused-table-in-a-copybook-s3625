@@ -0,0 +1,20 @@
+      *****************************************************************
+      *  DEPT-HIST-PARM                                              *
+      *  CALL PARAMETER PASSED TO DEPTHSUB.  CARRIES THE DEPARTMENT   *
+      *  VALUES AS THEY STAND AFTER THE CALLER'S CHANGE TO DEPT1 AND  *
+      *  TELLS DEPTHSUB WHETHER THE CHANGE WAS AN ADD, A CHANGE, OR A *
+      *  CLOSE.                                                       *
+      *****************************************************************
+       01  DEPT-HIST-PARM.
+           05  HP-FUNCTION              PIC X(01).
+               88  HP-FUNC-ADD              VALUE 'A'.
+               88  HP-FUNC-CHANGE           VALUE 'C'.
+               88  HP-FUNC-CLOSE            VALUE 'D'.
+           05  HP-DEPTNO                PIC X(03).
+           05  HP-DEPTNAME              PIC X(36).
+           05  HP-MGRNO                 PIC X(06).
+           05  HP-ADMRDEPT              PIC X(03).
+           05  HP-LOCATION              PIC X(16).
+           05  HP-RETURN-CODE           PIC S9(04) COMP.
+               88  HP-SUCCESSFUL            VALUE ZERO.
+               88  HP-FAILED                VALUE 1.
