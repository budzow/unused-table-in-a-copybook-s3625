@@ -0,0 +1,20 @@
+      *****************************************************************
+      *  DEPT-HIST-ROW                                               *
+      *  HOST-VARIABLE LAYOUT FOR A SINGLE ROW OF THE DEPT_HIST       *
+      *  TABLE -- ONE ROW PER DEPT1 DEPTNO PER PERIOD IT WAS          *
+      *  EFFECTIVE.  DH-END-DATE OF '99991231' MARKS THE ROW THAT IS  *
+      *  STILL CURRENT; CLOSING A DEPARTMENT END-DATES ITS LAST ROW   *
+      *  WITHOUT OPENING A NEW ONE.                                   *
+      *****************************************************************
+       01  DEPT-HIST-ROW.
+           05  DH-DEPTNO               PIC X(03).
+           05  DH-DEPTNAME.
+               10  DH-DEPTNAME-LEN     PIC S9(04) COMP.
+               10  DH-DEPTNAME-TEXT    PIC X(36).
+           05  DH-MGRNO                PIC X(06).
+           05  DH-MGRNO-NULL           PIC S9(04) COMP.
+           05  DH-ADMRDEPT             PIC X(03).
+           05  DH-LOCATION             PIC X(16).
+           05  DH-EFF-DATE             PIC X(08).
+           05  DH-END-DATE             PIC X(08).
+           05  DH-CHANGE-TYPE          PIC X(01).
