@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  DEPT-HR-FEED-REC                                            *
+      *  RECORD LAYOUT FOR THE NIGHTLY OUTBOUND FEED OF DEPT1 TO THE  *
+      *  CORPORATE HR ORG-CHART SYSTEM.  FIXED-FORMAT, ONE DEPARTMENT *
+      *  PER RECORD, WRITTEN BY DEPTEXTR.                             *
+      *****************************************************************
+       01  DEPT-HR-FEED-REC.
+           05  HF-DEPTNO               PIC X(03).
+           05  HF-DEPTNAME             PIC X(36).
+           05  HF-MGRNO                PIC X(06).
+           05  HF-ADMRDEPT             PIC X(03).
+           05  HF-LOCATION             PIC X(16).
+           05  FILLER                  PIC X(16).
