@@ -0,0 +1,16 @@
+      *****************************************************************
+      *  DEPT-LOCATION-RPT-REC                                       *
+      *  ONE PRINT LINE OF THE DEPARTMENT-BY-LOCATION REPORT.  THE    *
+      *  SAME LAYOUT CARRIES HEADING, DETAIL, SUBTOTAL, AND GRAND-    *
+      *  TOTAL LINES -- EACH KIND USES A DIFFERENT SUBSET OF FIELDS.  *
+      *****************************************************************
+       01  DEPT-LOCATION-RPT-REC.
+           05  LR-LOCATION              PIC X(16).
+           05  FILLER                   PIC X(02).
+           05  LR-DEPTNO                PIC X(03).
+           05  FILLER                   PIC X(02).
+           05  LR-DEPTNAME              PIC X(36).
+           05  FILLER                   PIC X(02).
+           05  LR-COUNT-LABEL           PIC X(11).
+           05  LR-COUNT-VALUE           PIC ZZZ9.
+           05  FILLER                   PIC X(04).
