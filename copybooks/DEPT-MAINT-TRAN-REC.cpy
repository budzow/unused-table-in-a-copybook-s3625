@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  DEPT-MAINT-TRAN-REC                                         *
+      *  BATCH-INPUT TRANSACTION RECORD FOR THE DEPT1 MAINTENANCE     *
+      *  PROGRAM.  ONE TRANSACTION ADDS, CHANGES, OR CLOSES ONE       *
+      *  DEPARTMENT.                                                 *
+      *****************************************************************
+       01  DEPT-MAINT-TRAN-REC.
+           05  MT-TRANCODE             PIC X(01).
+               88  MT-TRAN-ADD             VALUE 'A'.
+               88  MT-TRAN-CHANGE          VALUE 'C'.
+               88  MT-TRAN-CLOSE           VALUE 'D'.
+           05  MT-DEPTNO                PIC X(03).
+           05  MT-DEPTNAME              PIC X(36).
+           05  MT-MGRNO                 PIC X(06).
+           05  MT-ADMRDEPT              PIC X(03).
+           05  MT-LOCATION              PIC X(16).
+           05  MT-USERID                PIC X(08).
+           05  FILLER                   PIC X(07).
