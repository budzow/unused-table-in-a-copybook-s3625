@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  DEPT-REJECT-REC                                             *
+      *  COMMON REJECT-REPORT LINE LAYOUT.  WRITTEN BY ANY PROGRAM    *
+      *  THAT EDITS INCOMING DEPARTMENT DATA BEFORE IT IS ALLOWED TO  *
+      *  POST AGAINST DEPT1 (NIGHTLY LOAD, HR UPSERT FEED, ETC).      *
+      *****************************************************************
+       01  DEPT-REJECT-REC.
+           05  RJ-DEPTNO               PIC X(03).
+           05  FILLER                  PIC X(02).
+           05  RJ-INPUT-DATA           PIC X(64).
+           05  FILLER                  PIC X(02).
+           05  RJ-REASON-CODE          PIC X(04).
+           05  FILLER                  PIC X(02).
+           05  RJ-REASON-TEXT          PIC X(40).
