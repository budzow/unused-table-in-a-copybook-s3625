@@ -0,0 +1,16 @@
+      *****************************************************************
+      *  DEPT-RESTART-REC                                            *
+      *  CHECKPOINT-CONTROL RECORD FOR THE NIGHTLY DEPT1 LOAD.  WHEN  *
+      *  A RUN IS CHECKPOINTED OR ABENDS PARTWAY THROUGH, THIS RECORD *
+      *  SHOWS HOW FAR IT GOT SO THE NEXT RUN CAN PICK UP AFTER THE   *
+      *  LAST DEPTNO POSTED RATHER THAN FROM THE TOP OF THE EXTRACT.  *
+      *****************************************************************
+       01  DEPT-RESTART-REC.
+           05  RS-LAST-DEPTNO-PROCESSED PIC X(03).
+           05  RS-RECORDS-READ          PIC 9(09).
+           05  RS-RECORDS-LOADED        PIC 9(09).
+           05  RS-RECORDS-REJECTED      PIC 9(09).
+           05  RS-RUN-COMPLETE-SWITCH   PIC X(01).
+               88  RS-RUN-IS-COMPLETE       VALUE 'Y'.
+               88  RS-RUN-IS-INCOMPLETE     VALUE 'N'.
+           05  FILLER                   PIC X(10).
