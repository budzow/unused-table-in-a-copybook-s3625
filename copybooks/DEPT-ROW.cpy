@@ -0,0 +1,17 @@
+      *****************************************************************
+      *  DEPT-ROW                                                    *
+      *  HOST-VARIABLE LAYOUT FOR A SINGLE ROW OF THE DEPT1 / DEPT2   *
+      *  TABLES (DEPTNO, DEPTNAME, MGRNO, ADMRDEPT, LOCATION).        *
+      *  SHARED BY ANY PROGRAM THAT MOVES DATA IN OR OUT OF THOSE     *
+      *  TABLES VIA EXEC SQL, SO THE HOST STRUCTURE STAYS IN STEP     *
+      *  WITH THE DECLARE TABLE IN COPYBOOK-WITH-TABLE-DECLARATION.   *
+      *****************************************************************
+       01  DEPT-ROW.
+           05  DEPT-DEPTNO             PIC X(03).
+           05  DEPT-DEPTNAME.
+               10  DEPT-DEPTNAME-LEN   PIC S9(04) COMP.
+               10  DEPT-DEPTNAME-TEXT  PIC X(36).
+           05  DEPT-MGRNO              PIC X(06).
+           05  DEPT-MGRNO-NULL         PIC S9(04) COMP.
+           05  DEPT-ADMRDEPT           PIC X(03).
+           05  DEPT-LOCATION           PIC X(16).
