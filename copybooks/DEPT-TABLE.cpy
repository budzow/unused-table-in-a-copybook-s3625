@@ -0,0 +1,20 @@
+      *****************************************************************
+      *  DEPT-TABLE                                                  *
+      *  IN-MEMORY WORKING-STORAGE TABLE OF DEPT1 ROWS.  PROGRAMS     *
+      *  THAT HAVE TO LOOK AT THE WHOLE DEPARTMENT TABLE AT ONCE      *
+      *  (CHAIN WALKS, CONTROL-BREAK REPORTS, TABLE COMPARES) FETCH   *
+      *  DEPT1 INTO THIS STRUCTURE ONE ROW AT A TIME AND THEN WORK    *
+      *  AGAINST IT IN STORAGE.                                      *
+      *****************************************************************
+       01  DEPT-TABLE.
+           05  DT-ENTRY-COUNT          PIC 9(05) COMP.
+           05  DT-ENTRY
+                   OCCURS 1 TO 9999 TIMES
+                   DEPENDING ON DT-ENTRY-COUNT
+                   INDEXED BY DT-IDX DT-IDX2.
+               10  DT-DEPTNO           PIC X(03).
+               10  DT-DEPTNAME         PIC X(36).
+               10  DT-MGRNO            PIC X(06).
+               10  DT-MGRNO-NULL       PIC S9(04) COMP.
+               10  DT-ADMRDEPT         PIC X(03).
+               10  DT-LOCATION         PIC X(16).
