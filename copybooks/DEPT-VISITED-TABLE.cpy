@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  DEPT-VISITED-TABLE                                          *
+      *  SCRATCH TABLE USED WHILE WALKING ONE ADMRDEPT CHAIN, SO A    *
+      *  DEPARTMENT THAT LOOPS BACK ON ITSELF CAN BE RECOGNIZED AS    *
+      *  CIRCULAR RATHER THAN CHASED FOREVER.                        *
+      *****************************************************************
+       01  DEPT-VISITED-TABLE.
+           05  VT-ENTRY-COUNT          PIC 9(05) COMP.
+           05  VT-ENTRY                OCCURS 9999 TIMES
+                                        INDEXED BY VT-IDX.
+               10  VT-DEPTNO           PIC X(03).
