@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  EMP-MASTER-REC                                              *
+      *  FIXED-FORMAT RECORD LAYOUT FOR THE EMPLOYEE MASTER FILE      *
+      *  (EMPMAST).  ONE EMPLOYEE PER RECORD.                        *
+      *****************************************************************
+       01  EMP-MASTER-REC.
+           05  EM-EMPNO                PIC X(06).
+           05  EM-LASTNAME              PIC X(15).
+           05  EM-FIRSTNME              PIC X(12).
+           05  EM-STATUS                PIC X(01).
+               88  EM-STATUS-ACTIVE         VALUE 'A'.
+               88  EM-STATUS-TERMINATED     VALUE 'T'.
+               88  EM-STATUS-TRANSFERRED    VALUE 'X'.
+           05  EM-WORKDEPT              PIC X(03).
+           05  FILLER                   PIC X(43).
