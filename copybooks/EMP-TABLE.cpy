@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  EMP-TABLE                                                   *
+      *  IN-MEMORY COPY OF THE EMPLOYEE MASTER, KEYED BY EMPNO, USED   *
+      *  TO CROSS-REFERENCE DEPT1.MGRNO AGAINST A REAL, CURRENTLY     *
+      *  ACTIVE EMPLOYEE.                                            *
+      *****************************************************************
+       01  EMP-TABLE.
+           05  ET-ENTRY-COUNT          PIC 9(05) COMP.
+           05  ET-ENTRY
+                   OCCURS 1 TO 99999 TIMES
+                   DEPENDING ON ET-ENTRY-COUNT
+                   INDEXED BY ET-IDX.
+               10  ET-EMPNO            PIC X(06).
+               10  ET-STATUS           PIC X(01).
+                   88  ET-STATUS-ACTIVE        VALUE 'A'.
+                   88  ET-STATUS-TERMINATED    VALUE 'T'.
+                   88  ET-STATUS-TRANSFERRED   VALUE 'X'.
+               10  ET-WORKDEPT         PIC X(03).
