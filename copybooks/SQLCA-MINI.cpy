@@ -0,0 +1,9 @@
+      *****************************************************************
+      *  SQLCA-MINI                                                  *
+      *  MINIMAL DB2 COMMUNICATION AREA FIELD USED BY THIS            *
+      *  APPLICATION'S EXEC SQL ERROR CHECKING.  A FULL EXEC SQL      *
+      *  INCLUDE SQLCA IS NOT AVAILABLE ON THIS PLATFORM'S            *
+      *  PRECOMPILER, SO THE ONE FIELD EVERY PARAGRAPH TESTS IS       *
+      *  CARRIED HERE INSTEAD.                                       *
+      *****************************************************************
+       01  SQLCODE                     PIC S9(09) COMP.
