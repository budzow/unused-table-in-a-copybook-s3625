@@ -0,0 +1,146 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.      DEPTEXTR.
+000300 AUTHOR.          R HOLLOWAY.
+000400 INSTALLATION.    DEPARTMENTAL SYSTEMS - DATA ADMINISTRATION.
+000500 DATE-WRITTEN.    08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*  MODIFICATION HISTORY                                        *
+000900*-----------------------------------------------------------*
+001000* DATE       INIT  DESCRIPTION                                 *
+001100*-----------------------------------------------------------*
+001200* 08/09/2026  RH   ORIGINAL.  NIGHTLY EXTRACT OF DEPT1 TO A      *
+001300*                  FIXED-FORMAT FEED FILE FOR THE CORPORATE HR   *
+001400*                  ORG-CHART SYSTEM.  RUNS AFTER MAIN AND ANY    *
+001500*                  MAINTENANCE TRANSACTIONS HAVE POSTED, SO THE  *
+001600*                  FEED ALWAYS REFLECTS THE CURRENT DEPT1.       *
+001610* 08/09/2026  RH   ADDED FILE STATUS CHECKING ON DEPTHRFD, WITH   *
+001620*                  A 9999-ABEND PARAGRAPH TO STOP THE RUN         *
+001630*                  CLEANLY ON A GENUINE I/O ERROR.                *
+001700*****************************************************************
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SOURCE-COMPUTER.     IBM-370.
+002100 OBJECT-COMPUTER.     IBM-370.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT DEPTHRFD ASSIGN TO "DEPTHRFD"
+002450         ORGANIZATION IS SEQUENTIAL
+002480         FILE STATUS IS WS-DEPTHRFD-STATUS.
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  DEPTHRFD
+002900     RECORDING MODE IS F
+003000     LABEL RECORDS ARE STANDARD.
+003100 COPY DEPT-HR-FEED-REC.
+003200 WORKING-STORAGE SECTION.
+003300 COPY SQLCA-MINI.
+003400 COPY DEPT-ROW.
+003500*****************************************************************
+003600*  RUN COUNTERS                                                 *
+003700*****************************************************************
+003800 77  WS-DEPTS-EXTRACTED       PIC 9(09) COMP VALUE ZERO.
+003810 77  WS-DEPTHRFD-STATUS       PIC X(02) VALUE SPACE.
+003900 PROCEDURE DIVISION.
+004000*****************************************************************
+004100*  0000-MAINLINE                                                *
+004200*  DRIVES THE EXTRACT FROM FIRST DEPT1 ROW TO LAST.              *
+004300*****************************************************************
+004400 0000-MAINLINE.
+004500     PERFORM 1000-INITIALIZE
+004600         THRU 1000-INITIALIZE-EXIT.
+004700     PERFORM 2000-EXTRACT-DEPT1
+004800         THRU 2000-EXTRACT-DEPT1-EXIT
+004900         UNTIL SQLCODE = +100.
+005000     PERFORM 8000-TERMINATE
+005100         THRU 8000-TERMINATE-EXIT.
+005200     STOP RUN.
+005300*****************************************************************
+005400*  1000-INITIALIZE                                              *
+005500*  OPENS THE FEED FILE AND THE DEPT1 CURSOR, ORDERED BY DEPTNO   *
+005600*  SO THE FEED COMES OUT IN A STABLE, PREDICTABLE SEQUENCE.      *
+005700*****************************************************************
+005800 1000-INITIALIZE.
+005900     OPEN OUTPUT DEPTHRFD.
+005910     IF WS-DEPTHRFD-STATUS NOT = '00'
+005920         DISPLAY 'DEPTEXTR - OPEN FAILED FOR DEPTHRFD, STATUS = '
+005930             WS-DEPTHRFD-STATUS
+005940         MOVE 16 TO RETURN-CODE
+005950         GO TO 9999-ABEND
+005960     END-IF.
+006000     EXEC SQL
+006100         DECLARE DEPTHR1 CURSOR FOR
+006200             SELECT DEPTNO, DEPTNAME, MGRNO, ADMRDEPT, LOCATION
+006300               FROM DEPT1
+006400              ORDER BY DEPTNO
+006500     END-EXEC.
+006600     EXEC SQL
+006700         OPEN DEPTHR1
+006800     END-EXEC.
+006900     PERFORM 2000-EXTRACT-DEPT1
+007000         THRU 2000-EXTRACT-DEPT1-EXIT.
+007100 1000-INITIALIZE-EXIT.
+007200     EXIT.
+007300*****************************************************************
+007400*  2000-EXTRACT-DEPT1                                           *
+007500*  FETCHES ONE DEPT1 ROW AND, UNLESS THE CURSOR IS EXHAUSTED,    *
+007600*  WRITES IT TO THE FEED FILE.                                   *
+007700*****************************************************************
+007800 2000-EXTRACT-DEPT1.
+007900     EXEC SQL
+008000         FETCH DEPTHR1
+008100             INTO :DEPT-DEPTNO, :DEPT-DEPTNAME,
+008200                  :DEPT-MGRNO :DEPT-MGRNO-NULL,
+008300                  :DEPT-ADMRDEPT, :DEPT-LOCATION
+008400     END-EXEC.
+008410     IF SQLCODE < ZERO
+008420         DISPLAY 'DEPTEXTR - SQL ERROR ON FETCH, SQLCODE = '
+008430             SQLCODE
+008440         MOVE 16 TO RETURN-CODE
+008450         GO TO 9999-ABEND
+008460     END-IF.
+008500     IF SQLCODE NOT = +100
+008600         PERFORM 2100-WRITE-FEED-RECORD
+008700             THRU 2100-WRITE-FEED-RECORD-EXIT
+008800     END-IF.
+008900 2000-EXTRACT-DEPT1-EXIT.
+009000     EXIT.
+009100*****************************************************************
+009200*  2100-WRITE-FEED-RECORD                                       *
+009300*****************************************************************
+009400 2100-WRITE-FEED-RECORD.
+009500     MOVE SPACE              TO DEPT-HR-FEED-REC.
+009600     MOVE DEPT-DEPTNO        TO HF-DEPTNO.
+009700     MOVE DEPT-DEPTNAME-TEXT TO HF-DEPTNAME.
+009800     IF DEPT-MGRNO-NULL = -1
+009900         MOVE SPACE          TO HF-MGRNO
+010000     ELSE
+010100         MOVE DEPT-MGRNO     TO HF-MGRNO
+010200     END-IF.
+010300     MOVE DEPT-ADMRDEPT      TO HF-ADMRDEPT.
+010400     MOVE DEPT-LOCATION      TO HF-LOCATION.
+010500     WRITE DEPT-HR-FEED-REC.
+010600     ADD 1 TO WS-DEPTS-EXTRACTED.
+010700 2100-WRITE-FEED-RECORD-EXIT.
+010800     EXIT.
+010900*****************************************************************
+011000*  8000-TERMINATE                                               *
+011100*****************************************************************
+011200 8000-TERMINATE.
+011300     EXEC SQL
+011400         CLOSE DEPTHR1
+011500     END-EXEC.
+011600     CLOSE DEPTHRFD.
+011700     DISPLAY 'DEPTEXTR - HR ORG-CHART FEED EXTRACT COMPLETE'.
+011800     DISPLAY 'DEPARTMENTS EXTRACTED = ' WS-DEPTS-EXTRACTED.
+011900 8000-TERMINATE-EXIT.
+012000     EXIT.
+012010*****************************************************************
+012020*  9999-ABEND                                                   *
+012030*  REACHED ONLY ON A FILE-STATUS ERROR DETECTED ABOVE.  CLOSES   *
+012040*  WHAT IS OPEN AND ENDS THE RUN.                                *
+012050*****************************************************************
+012060 9999-ABEND.
+012070     CLOSE DEPTHRFD.
+012080     DISPLAY 'DEPTEXTR - RUN ABENDED, RETURN-CODE = ' RETURN-CODE.
+012090     STOP RUN.
