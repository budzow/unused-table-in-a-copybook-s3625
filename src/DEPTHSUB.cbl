@@ -0,0 +1,123 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.      DEPTHSUB.
+000300 AUTHOR.          R HOLLOWAY.
+000400 INSTALLATION.    DEPARTMENTAL SYSTEMS - DATA ADMINISTRATION.
+000500 DATE-WRITTEN.    08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*  MODIFICATION HISTORY                                        *
+000900*-----------------------------------------------------------*
+001000* DATE       INIT  DESCRIPTION                                 *
+001100*-----------------------------------------------------------*
+001200* 08/09/2026  RH   ORIGINAL.  CALLED SUBPROGRAM THAT KEEPS       *
+001300*                  DEPT_HIST IN STEP WITH DEPT1.  EVERY CALLER   *
+001400*                  THAT ADDS, CHANGES, OR CLOSES A DEPARTMENT    *
+001500*                  ON DEPT1 CALLS THIS RIGHT AFTER THE DEPT1     *
+001550*                  CHANGE, IN THE SAME UNIT OF WORK -- THE       *
+001560*                  CALLER'S OWN COMMIT (AT ITS NEXT CHECKPOINT   *
+001570*                  OR TERMINATION) IS WHAT MAKES BOTH THE DEPT1   *
+001580*                  CHANGE AND THIS CALL'S DEPT_HIST ROWS         *
+001590*                  DURABLE TOGETHER, SO DEPT_HIST ALWAYS HOLDS A *
+001600*                  COMPLETE DATE-EFFECTIVE HISTORY OF EVERY      *
+001700*                  DEPARTMENT.                                   *
+001710* 08/09/2026  RH   ADDED A DECLARE TABLE FOR DEPT_HIST, THE SAME *
+001720*                  AS DEPT1 AND DEPT2 ALREADY CARRY, SO THE      *
+001730*                  PRECOMPILER CAN TYPE/ORDER-CHECK THE HOST     *
+001740*                  VARIABLE LISTS BELOW.                         *
+001800*****************************************************************
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER.     IBM-370.
+002200 OBJECT-COMPUTER.     IBM-370.
+002300 DATA DIVISION.
+002400 WORKING-STORAGE SECTION.
+002500 COPY SQLCA-MINI.
+002510     EXEC SQL
+002520         DECLARE DEPT_HIST TABLE
+002530           (DEPTNO      CHAR(3)           NOT NULL,
+002540            DEPTNAME    VARCHAR(36)       NOT NULL,
+002550            MGRNO       CHAR(6)                   ,
+002560            ADMRDEPT    CHAR(3)           NOT NULL,
+002570            LOCATION    CHAR(16)          NOT NULL,
+002580            EFF_DATE    CHAR(8)           NOT NULL,
+002590            END_DATE    CHAR(8)           NOT NULL,
+002595            CHANGE_TYPE CHAR(1)           NOT NULL)
+002610     END-EXEC.
+002620 COPY DEPT-HIST-ROW.
+002700*****************************************************************
+002800*  WORKING FIELDS                                               *
+002900*****************************************************************
+003000 77  WS-TODAY                 PIC X(08) VALUE SPACE.
+003100 LINKAGE SECTION.
+003200 COPY DEPT-HIST-PARM.
+003300 PROCEDURE DIVISION USING DEPT-HIST-PARM.
+003400*****************************************************************
+003500*  0000-MAINLINE                                                *
+003600*  CLOSES OUT THE DEPARTMENT'S CURRENTLY-OPEN DEPT_HIST ROW AND, *
+003700*  UNLESS THIS IS A CLOSE, OPENS A NEW ONE EFFECTIVE TODAY        *
+003800*  CARRYING THE DEPARTMENT'S VALUES AS THE CALLER JUST POSTED    *
+003900*  THEM TO DEPT1.                                                *
+004000*****************************************************************
+004100 0000-MAINLINE.
+004200     SET HP-SUCCESSFUL TO TRUE.
+004300     ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+004400     PERFORM 1000-CLOSE-CURRENT-ROW
+004500         THRU 1000-CLOSE-CURRENT-ROW-EXIT.
+004600     IF NOT HP-FUNC-CLOSE
+004700         PERFORM 2000-INSERT-NEW-ROW
+004800             THRU 2000-INSERT-NEW-ROW-EXIT
+004900     END-IF.
+005000     GOBACK.
+005100*****************************************************************
+005200*  1000-CLOSE-CURRENT-ROW                                       *
+005300*  END-DATES WHATEVER DEPT_HIST ROW IS STILL OPEN FOR THIS       *
+005400*  DEPTNO.  ON A FIRST-EVER ADD THERE IS NO SUCH ROW, WHICH IS   *
+005500*  NOT AN ERROR -- SQLCODE +100 JUST MEANS NOTHING TO CLOSE.     *
+005600*****************************************************************
+005700 1000-CLOSE-CURRENT-ROW.
+005800     EXEC SQL
+005900         UPDATE DEPT_HIST
+006000            SET END_DATE = :WS-TODAY
+006100          WHERE DEPTNO = :HP-DEPTNO
+006200            AND END_DATE = '99991231'
+006300     END-EXEC.
+006400     IF SQLCODE NOT = ZERO AND SQLCODE NOT = +100
+006500         SET HP-FAILED TO TRUE
+006600     END-IF.
+006700 1000-CLOSE-CURRENT-ROW-EXIT.
+006800     EXIT.
+006900*****************************************************************
+007000*  2000-INSERT-NEW-ROW                                          *
+007100*  OPENS A NEW CURRENT DEPT_HIST ROW CARRYING THE VALUES THE     *
+007200*  CALLER JUST POSTED TO DEPT1.                                  *
+007300*****************************************************************
+007400 2000-INSERT-NEW-ROW.
+007500     MOVE HP-DEPTNO            TO DH-DEPTNO.
+007600     MOVE HP-DEPTNAME          TO DH-DEPTNAME-TEXT.
+007700     MOVE 36                   TO DH-DEPTNAME-LEN.
+007800     MOVE HP-ADMRDEPT          TO DH-ADMRDEPT.
+007900     MOVE HP-LOCATION          TO DH-LOCATION.
+008000     IF HP-MGRNO = SPACES
+008100         MOVE -1 TO DH-MGRNO-NULL
+008200         MOVE SPACE TO DH-MGRNO
+008300     ELSE
+008400         MOVE ZERO TO DH-MGRNO-NULL
+008500         MOVE HP-MGRNO TO DH-MGRNO
+008600     END-IF.
+008700     MOVE WS-TODAY              TO DH-EFF-DATE.
+008800     MOVE '99991231'            TO DH-END-DATE.
+008900     MOVE HP-FUNCTION           TO DH-CHANGE-TYPE.
+009000     EXEC SQL
+009100         INSERT INTO DEPT_HIST
+009200             (DEPTNO, DEPTNAME, MGRNO, ADMRDEPT, LOCATION,
+009300              EFF_DATE, END_DATE, CHANGE_TYPE)
+009400             VALUES (:DH-DEPTNO, :DH-DEPTNAME,
+009500                 :DH-MGRNO :DH-MGRNO-NULL,
+009600                 :DH-ADMRDEPT, :DH-LOCATION,
+009700                 :DH-EFF-DATE, :DH-END-DATE, :DH-CHANGE-TYPE)
+009800     END-EXEC.
+009900     IF SQLCODE NOT = ZERO
+010000         SET HP-FAILED TO TRUE
+010100     END-IF.
+010200 2000-INSERT-NEW-ROW-EXIT.
+010300     EXIT.
