@@ -0,0 +1,213 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.      DEPTLOCR.
+000300 AUTHOR.          R HOLLOWAY.
+000400 INSTALLATION.    DEPARTMENTAL SYSTEMS - DATA ADMINISTRATION.
+000500 DATE-WRITTEN.    08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*  MODIFICATION HISTORY                                        *
+000900*-----------------------------------------------------------*
+001000* DATE       INIT  DESCRIPTION                                 *
+001100*-----------------------------------------------------------*
+001200* 08/09/2026  RH   ORIGINAL.  LISTS EVERY DEPT1 ROW GROUPED AND  *
+001300*                  SORTED BY LOCATION, WITH A DEPARTMENT-COUNT   *
+001400*                  SUBTOTAL AT EACH LOCATION BREAK AND A GRAND   *
+001500*                  TOTAL AT THE END, FOR FACILITIES/SPACE        *
+001600*                  PLANNING.                                     *
+001610* 08/09/2026  RH   ADDED FILE STATUS CHECKING ON DEPTLOCX, WITH   *
+001620*                  A 9999-ABEND PARAGRAPH TO STOP THE RUN         *
+001630*                  CLEANLY ON A GENUINE I/O ERROR.                *
+001700*****************************************************************
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SOURCE-COMPUTER.     IBM-370.
+002100 OBJECT-COMPUTER.     IBM-370.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT DEPTLOCX ASSIGN TO "DEPTLOCX"
+002450         ORGANIZATION IS SEQUENTIAL
+002480         FILE STATUS IS WS-DEPTLOCX-STATUS.
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  DEPTLOCX
+002900     RECORDING MODE IS F
+003000     LABEL RECORDS ARE STANDARD.
+003100 COPY DEPT-LOCATION-RPT-REC.
+003200 WORKING-STORAGE SECTION.
+003300 COPY SQLCA-MINI.
+003400 COPY DEPT-TABLE.
+003500*****************************************************************
+003600*  CONTROL-BREAK WORKING FIELDS                                 *
+003700*****************************************************************
+003800 77  WS-PREV-LOCATION         PIC X(16) VALUE SPACE.
+003900 77  WS-LOCATION-COUNT        PIC 9(05) COMP VALUE ZERO.
+004000 77  WS-GRAND-TOTAL           PIC 9(05) COMP VALUE ZERO.
+004010 77  WS-DEPTLOCX-STATUS       PIC X(02) VALUE SPACE.
+004100 PROCEDURE DIVISION.
+004200*****************************************************************
+004300*  0000-MAINLINE                                                *
+004400*  LOADS DEPT1 ORDERED BY LOCATION, PRINTS ONE DETAIL LINE PER   *
+004500*  DEPARTMENT WITH A SUBTOTAL AT EACH LOCATION BREAK, AND ENDS    *
+004600*  WITH A GRAND TOTAL.                                           *
+004700*****************************************************************
+004800 0000-MAINLINE.
+004900     PERFORM 1000-INITIALIZE
+005000         THRU 1000-INITIALIZE-EXIT.
+005100     IF DT-ENTRY-COUNT > 0
+005200         PERFORM 2000-PRINT-REPORT
+005300             THRU 2000-PRINT-REPORT-EXIT
+005400             VARYING DT-IDX FROM 1 BY 1
+005500             UNTIL DT-IDX > DT-ENTRY-COUNT
+005600         PERFORM 2100-WRITE-SUBTOTAL
+005700             THRU 2100-WRITE-SUBTOTAL-EXIT
+005800     END-IF.
+005900     PERFORM 2300-WRITE-GRAND-TOTAL
+006000         THRU 2300-WRITE-GRAND-TOTAL-EXIT.
+006100     PERFORM 8000-TERMINATE
+006200         THRU 8000-TERMINATE-EXIT.
+006300     STOP RUN.
+006400*****************************************************************
+006500*  1000-INITIALIZE                                              *
+006600*  OPENS THE REPORT FILE, WRITES THE HEADING LINES, AND LOADS    *
+006700*  DEPT1 INTO DEPT-TABLE ORDERED BY LOCATION THEN DEPTNO.         *
+006800*****************************************************************
+006900 1000-INITIALIZE.
+007000     OPEN OUTPUT DEPTLOCX.
+007010     IF WS-DEPTLOCX-STATUS NOT = '00'
+007020         DISPLAY 'DEPTLOCR - OPEN FAILED FOR DEPTLOCX, STATUS = '
+007030             WS-DEPTLOCX-STATUS
+007040         MOVE 16 TO RETURN-CODE
+007050         GO TO 9999-ABEND
+007060     END-IF.
+007100     PERFORM 1100-WRITE-HEADINGS
+007200         THRU 1100-WRITE-HEADINGS-EXIT.
+007300     MOVE ZERO TO DT-ENTRY-COUNT.
+007400     EXEC SQL
+007500         DECLARE DEPTLOC1 CURSOR FOR
+007600             SELECT DEPTNO, DEPTNAME, MGRNO, ADMRDEPT, LOCATION
+007700               FROM DEPT1
+007800              ORDER BY LOCATION, DEPTNO
+007900     END-EXEC.
+008000     EXEC SQL
+008100         OPEN DEPTLOC1
+008200     END-EXEC.
+008300     PERFORM 1200-FETCH-DEPT1-ROW
+008400         THRU 1200-FETCH-DEPT1-ROW-EXIT
+008500         UNTIL SQLCODE = +100.
+008600     EXEC SQL
+008700         CLOSE DEPTLOC1
+008800     END-EXEC.
+008900 1000-INITIALIZE-EXIT.
+009000     EXIT.
+009100*****************************************************************
+009200*  1100-WRITE-HEADINGS                                          *
+009300*****************************************************************
+009400 1100-WRITE-HEADINGS.
+009500     MOVE SPACE TO DEPT-LOCATION-RPT-REC.
+009600     MOVE 'LOCATION'           TO LR-LOCATION.
+009700     MOVE 'DNO'                TO LR-DEPTNO.
+009800     MOVE 'DEPARTMENT NAME'    TO LR-DEPTNAME.
+009900     WRITE DEPT-LOCATION-RPT-REC.
+010000     MOVE SPACE TO DEPT-LOCATION-RPT-REC.
+010100     WRITE DEPT-LOCATION-RPT-REC.
+010200 1100-WRITE-HEADINGS-EXIT.
+010300     EXIT.
+010400*****************************************************************
+010500*  1200-FETCH-DEPT1-ROW                                         *
+010600*****************************************************************
+010700 1200-FETCH-DEPT1-ROW.
+010800     ADD 1 TO DT-ENTRY-COUNT.
+010900     EXEC SQL
+011000         FETCH DEPTLOC1
+011100             INTO :DT-DEPTNO(DT-ENTRY-COUNT),
+011200                  :DT-DEPTNAME(DT-ENTRY-COUNT),
+011300                  :DT-MGRNO(DT-ENTRY-COUNT)
+011310                      :DT-MGRNO-NULL(DT-ENTRY-COUNT),
+011400                  :DT-ADMRDEPT(DT-ENTRY-COUNT),
+011500                  :DT-LOCATION(DT-ENTRY-COUNT)
+011600     END-EXEC.
+011610     IF SQLCODE < ZERO
+011620         DISPLAY 'DEPTLOCR - SQL ERROR ON FETCH, SQLCODE = '
+011630             SQLCODE
+011640         MOVE 16 TO RETURN-CODE
+011650         GO TO 9999-ABEND
+011660     END-IF.
+011700     IF SQLCODE = +100
+011800         SUBTRACT 1 FROM DT-ENTRY-COUNT
+011900     END-IF.
+012000 1200-FETCH-DEPT1-ROW-EXIT.
+012100     EXIT.
+012200*****************************************************************
+012300*  2000-PRINT-REPORT                                            *
+012400*  ON A LOCATION BREAK, WRITES THE SUBTOTAL FOR THE LOCATION     *
+012500*  JUST FINISHED BEFORE PRINTING THE FIRST DETAIL LINE OF THE    *
+012600*  NEW ONE.                                                      *
+012700*****************************************************************
+012800 2000-PRINT-REPORT.
+012900     IF DT-IDX = 1
+013000         MOVE DT-LOCATION(DT-IDX) TO WS-PREV-LOCATION
+013100     ELSE
+013200         IF DT-LOCATION(DT-IDX) NOT = WS-PREV-LOCATION
+013300             PERFORM 2100-WRITE-SUBTOTAL
+013400                 THRU 2100-WRITE-SUBTOTAL-EXIT
+013500             MOVE DT-LOCATION(DT-IDX) TO WS-PREV-LOCATION
+013600             MOVE ZERO TO WS-LOCATION-COUNT
+013700         END-IF
+013800     END-IF.
+013900     PERFORM 2200-WRITE-DETAIL
+014000         THRU 2200-WRITE-DETAIL-EXIT.
+014100     ADD 1 TO WS-LOCATION-COUNT.
+014200     ADD 1 TO WS-GRAND-TOTAL.
+014300 2000-PRINT-REPORT-EXIT.
+014400     EXIT.
+014500*****************************************************************
+014600*  2100-WRITE-SUBTOTAL                                          *
+014700*****************************************************************
+014800 2100-WRITE-SUBTOTAL.
+014900     MOVE SPACE TO DEPT-LOCATION-RPT-REC.
+015000     MOVE WS-PREV-LOCATION     TO LR-LOCATION.
+015100     MOVE 'DEPT COUNT:'        TO LR-COUNT-LABEL.
+015200     MOVE WS-LOCATION-COUNT    TO LR-COUNT-VALUE.
+015300     WRITE DEPT-LOCATION-RPT-REC.
+015400 2100-WRITE-SUBTOTAL-EXIT.
+015500     EXIT.
+015600*****************************************************************
+015700*  2200-WRITE-DETAIL                                            *
+015800*****************************************************************
+015900 2200-WRITE-DETAIL.
+016000     MOVE SPACE TO DEPT-LOCATION-RPT-REC.
+016100     MOVE DT-LOCATION(DT-IDX) TO LR-LOCATION.
+016200     MOVE DT-DEPTNO(DT-IDX)   TO LR-DEPTNO.
+016300     MOVE DT-DEPTNAME(DT-IDX) TO LR-DEPTNAME.
+016400     WRITE DEPT-LOCATION-RPT-REC.
+016500 2200-WRITE-DETAIL-EXIT.
+016600     EXIT.
+016700*****************************************************************
+016800*  2300-WRITE-GRAND-TOTAL                                       *
+016900*****************************************************************
+017000 2300-WRITE-GRAND-TOTAL.
+017100     MOVE SPACE TO DEPT-LOCATION-RPT-REC.
+017200     MOVE 'GRAND TOTAL'       TO LR-LOCATION.
+017300     MOVE 'DEPT COUNT:'       TO LR-COUNT-LABEL.
+017400     MOVE WS-GRAND-TOTAL      TO LR-COUNT-VALUE.
+017500     WRITE DEPT-LOCATION-RPT-REC.
+017600 2300-WRITE-GRAND-TOTAL-EXIT.
+017700     EXIT.
+017800*****************************************************************
+017900*  8000-TERMINATE                                               *
+018000*****************************************************************
+018100 8000-TERMINATE.
+018200     CLOSE DEPTLOCX.
+018300     DISPLAY 'DEPTLOCR - DEPARTMENT-BY-LOCATION REPORT COMPLETE'.
+018400     DISPLAY 'DEPARTMENTS LISTED = ' WS-GRAND-TOTAL.
+018500 8000-TERMINATE-EXIT.
+018600     EXIT.
+018610*****************************************************************
+018620*  9999-ABEND                                                   *
+018630*  REACHED ONLY ON A FILE-STATUS ERROR DETECTED ABOVE.  CLOSES   *
+018640*  WHAT IS OPEN AND ENDS THE RUN.                                *
+018650*****************************************************************
+018660 9999-ABEND.
+018670     CLOSE DEPTLOCX.
+018680     DISPLAY 'DEPTLOCR - RUN ABENDED, RETURN-CODE = ' RETURN-CODE.
+018690     STOP RUN.
