@@ -0,0 +1,312 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.      DEPTMGRX.
+000300 AUTHOR.          R HOLLOWAY.
+000400 INSTALLATION.    DEPARTMENTAL SYSTEMS - DATA ADMINISTRATION.
+000500 DATE-WRITTEN.    08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*  MODIFICATION HISTORY                                        *
+000900*-----------------------------------------------------------*
+001000* DATE       INIT  DESCRIPTION                                 *
+001100*-----------------------------------------------------------*
+001200* 08/09/2026  RH   ORIGINAL.  CROSS-REFERENCES EVERY NON-BLANK   *
+001300*                  DEPT1.MGRNO AGAINST THE EMPLOYEE MASTER AND   *
+001400*                  LISTS MANAGERS WHO HAVE TERMED OR TRANSFERRED,*
+001500*                  MGRNO VALUES THAT MATCH NO EMPLOYEE, AND      *
+001600*                  DEPARTMENTS CARRYING NO MANAGER AT ALL.       *
+001610* 08/09/2026  RH   ADDED FILE STATUS CHECKING AND AN ABEND PATH  *
+001620*                  FOR EMPMAST/DEPTMDSC OPEN AND READ ERRORS.    *
+001700*****************************************************************
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SOURCE-COMPUTER.     IBM-370.
+002100 OBJECT-COMPUTER.     IBM-370.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT EMPMAST  ASSIGN TO "EMPMAST"
+002500         ORGANIZATION IS SEQUENTIAL
+002510         FILE STATUS IS WS-EMPMAST-STATUS.
+002600     SELECT DEPTMDSC ASSIGN TO "DEPTMDSC"
+002700         ORGANIZATION IS SEQUENTIAL
+002710         FILE STATUS IS WS-DEPTMDSC-STATUS.
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  EMPMAST
+003100     RECORDING MODE IS F
+003200     LABEL RECORDS ARE STANDARD.
+003300 COPY EMP-MASTER-REC.
+003400 FD  DEPTMDSC
+003500     RECORDING MODE IS F
+003600     LABEL RECORDS ARE STANDARD.
+003700 COPY DEPT-EXCEPTION-REC.
+003800 WORKING-STORAGE SECTION.
+003900 COPY SQLCA-MINI.
+004000 COPY DEPT-TABLE.
+004100 COPY EMP-TABLE.
+004200*****************************************************************
+004300*  CROSS-REFERENCE WORKING FIELDS                               *
+004400*****************************************************************
+004500 77  WS-FOUND-IDX             PIC 9(05) COMP.
+004600 77  WS-VACANT-COUNT          PIC 9(05) COMP VALUE ZERO.
+004700 77  WS-UNKNOWN-COUNT         PIC 9(05) COMP VALUE ZERO.
+004800 77  WS-INACTIVE-COUNT        PIC 9(05) COMP VALUE ZERO.
+004850 77  WS-RELOCATED-COUNT       PIC 9(05) COMP VALUE ZERO.
+004900 77  WS-EOF-SWITCH            PIC X(01) VALUE 'N'.
+005000     88  WS-EOF-EMPMAST           VALUE 'Y'.
+005100     88  WS-NOT-EOF-EMPMAST       VALUE 'N'.
+005110 77  WS-EMPMAST-STATUS        PIC X(02) VALUE SPACE.
+005120 77  WS-DEPTMDSC-STATUS       PIC X(02) VALUE SPACE.
+005200 77  WS-FOUND-SWITCH          PIC X(01) VALUE 'N'.
+005300     88  WS-EMP-FOUND             VALUE 'Y'.
+005400     88  WS-EMP-NOT-FOUND         VALUE 'N'.
+005500 PROCEDURE DIVISION.
+005600*****************************************************************
+005700*  0000-MAINLINE                                                *
+005800*  LOADS THE EMPLOYEE MASTER AND DEPT1, THEN EDITS EVERY         *
+005900*  DEPARTMENT'S MGRNO AGAINST THE EMPLOYEE TABLE.                *
+006000*****************************************************************
+006100 0000-MAINLINE.
+006200     PERFORM 1000-INITIALIZE
+006300         THRU 1000-INITIALIZE-EXIT.
+006400     PERFORM 2000-CHECK-MGRNO
+006500         THRU 2000-CHECK-MGRNO-EXIT
+006600         VARYING DT-IDX FROM 1 BY 1
+006700         UNTIL DT-IDX > DT-ENTRY-COUNT.
+006800     PERFORM 8000-TERMINATE
+006900         THRU 8000-TERMINATE-EXIT.
+007000     STOP RUN.
+007100*****************************************************************
+007200*  1000-INITIALIZE                                              *
+007300*  LOADS THE EMPLOYEE MASTER INTO EMP-TABLE AND DEPT1 INTO       *
+007400*  DEPT-TABLE.                                                  *
+007500*****************************************************************
+007600 1000-INITIALIZE.
+007700     OPEN INPUT  EMPMAST.
+007710     IF WS-EMPMAST-STATUS NOT = '00'
+007720         DISPLAY 'DEPTMGRX - OPEN FAILED FOR EMPMAST - STATUS = '
+007730             WS-EMPMAST-STATUS
+007740         MOVE 16 TO RETURN-CODE
+007750         GO TO 9999-ABEND
+007760     END-IF.
+007800     OPEN OUTPUT DEPTMDSC.
+007810     IF WS-DEPTMDSC-STATUS NOT = '00'
+007820         DISPLAY 'DEPTMGRX - OPEN FAILED FOR DEPTMDSC - STATUS = '
+007830             WS-DEPTMDSC-STATUS
+007840         MOVE 16 TO RETURN-CODE
+007850         GO TO 9999-ABEND
+007860     END-IF.
+007900     MOVE ZERO TO ET-ENTRY-COUNT.
+008000     PERFORM 1100-READ-EMPMAST
+008100         THRU 1100-READ-EMPMAST-EXIT.
+008200     PERFORM 1200-LOAD-EMP-TABLE
+008300         THRU 1200-LOAD-EMP-TABLE-EXIT
+008400         UNTIL WS-EOF-EMPMAST.
+008500     CLOSE EMPMAST.
+008600     MOVE ZERO TO DT-ENTRY-COUNT.
+008700     EXEC SQL
+008800         DECLARE DEPTMGR1 CURSOR FOR
+008900             SELECT DEPTNO, DEPTNAME, MGRNO, ADMRDEPT, LOCATION
+009000               FROM DEPT1
+009100              ORDER BY DEPTNO
+009200     END-EXEC.
+009300     EXEC SQL
+009400         OPEN DEPTMGR1
+009500     END-EXEC.
+009600     PERFORM 1300-FETCH-DEPT1-ROW
+009700         THRU 1300-FETCH-DEPT1-ROW-EXIT
+009800         UNTIL SQLCODE = +100.
+009900     EXEC SQL
+010000         CLOSE DEPTMGR1
+010100     END-EXEC.
+010200 1000-INITIALIZE-EXIT.
+010300     EXIT.
+010400*****************************************************************
+010500*  1100-READ-EMPMAST                                            *
+010600*****************************************************************
+010700 1100-READ-EMPMAST.
+010800     READ EMPMAST
+010900         AT END
+011000             SET WS-EOF-EMPMAST TO TRUE
+011100     END-READ.
+011110     IF NOT WS-EOF-EMPMAST AND WS-EMPMAST-STATUS NOT = '00'
+011120         DISPLAY 'DEPTMGRX - ERROR READING EMPMAST - STATUS = '
+011130             WS-EMPMAST-STATUS
+011140         MOVE 16 TO RETURN-CODE
+011150         GO TO 9999-ABEND
+011160     END-IF.
+011200 1100-READ-EMPMAST-EXIT.
+011300     EXIT.
+011400*****************************************************************
+011500*  1200-LOAD-EMP-TABLE                                          *
+011600*****************************************************************
+011700 1200-LOAD-EMP-TABLE.
+011800     ADD 1 TO ET-ENTRY-COUNT.
+011900     MOVE EM-EMPNO      TO ET-EMPNO(ET-ENTRY-COUNT).
+012000     MOVE EM-STATUS     TO ET-STATUS(ET-ENTRY-COUNT).
+012100     MOVE EM-WORKDEPT   TO ET-WORKDEPT(ET-ENTRY-COUNT).
+012200     PERFORM 1100-READ-EMPMAST
+012300         THRU 1100-READ-EMPMAST-EXIT.
+012400 1200-LOAD-EMP-TABLE-EXIT.
+012500     EXIT.
+012600*****************************************************************
+012700*  1300-FETCH-DEPT1-ROW                                         *
+012800*****************************************************************
+012900 1300-FETCH-DEPT1-ROW.
+013000     ADD 1 TO DT-ENTRY-COUNT.
+013100     EXEC SQL
+013200         FETCH DEPTMGR1
+013300             INTO :DT-DEPTNO(DT-ENTRY-COUNT),
+013400                  :DT-DEPTNAME(DT-ENTRY-COUNT),
+013500                  :DT-MGRNO(DT-ENTRY-COUNT)
+013510                      :DT-MGRNO-NULL(DT-ENTRY-COUNT),
+013600                  :DT-ADMRDEPT(DT-ENTRY-COUNT),
+013700                  :DT-LOCATION(DT-ENTRY-COUNT)
+013800     END-EXEC.
+013805     IF SQLCODE < ZERO
+013806         DISPLAY 'DEPTMGRX - SQL ERROR ON FETCH, SQLCODE = '
+013807             SQLCODE
+013808         MOVE 16 TO RETURN-CODE
+013809         GO TO 9999-ABEND
+013810     END-IF.
+013815     IF SQLCODE NOT = +100
+013820             AND DT-MGRNO-NULL(DT-ENTRY-COUNT) = -1
+013830         MOVE SPACE TO DT-MGRNO(DT-ENTRY-COUNT)
+013840     END-IF.
+013900     IF SQLCODE = +100
+014000         SUBTRACT 1 FROM DT-ENTRY-COUNT
+014100     END-IF.
+014200 1300-FETCH-DEPT1-ROW-EXIT.
+014300     EXIT.
+014400*****************************************************************
+014500*  2000-CHECK-MGRNO                                             *
+014600*  EDITS ONE DEPARTMENT'S MGRNO: BLANK IS LISTED AS VACANT,      *
+014700*  NON-BLANK IS LOOKED UP ON THE EMPLOYEE TABLE AND CHECKED FOR  *
+014800*  AN UNKNOWN NUMBER, A TERMINATED/TRANSFERRED EMPLOYEE, OR AN   *
+014850*  EMPLOYEE WHO IS STILL ACTIVE BUT HAS MOVED TO A DIFFERENT     *
+014870*  DEPARTMENT THAN THE ONE THEY SUPPOSEDLY MANAGE.               *
+014900*****************************************************************
+015000 2000-CHECK-MGRNO.
+015100     IF DT-MGRNO(DT-IDX) = SPACES
+015200         PERFORM 2100-WRITE-VACANT
+015300             THRU 2100-WRITE-VACANT-EXIT
+015400     ELSE
+015500         PERFORM 2200-FIND-EMPLOYEE
+015600             THRU 2200-FIND-EMPLOYEE-EXIT
+015700         IF WS-EMP-NOT-FOUND
+015800             PERFORM 2300-WRITE-UNKNOWN
+015900                 THRU 2300-WRITE-UNKNOWN-EXIT
+016000         ELSE
+016100             IF ET-STATUS-TERMINATED(WS-FOUND-IDX)
+016200                 OR ET-STATUS-TRANSFERRED(WS-FOUND-IDX)
+016300                 PERFORM 2400-WRITE-INACTIVE-MGR
+016400                     THRU 2400-WRITE-INACTIVE-MGR-EXIT
+016450             ELSE
+016460                 IF ET-WORKDEPT(WS-FOUND-IDX)
+016470                         NOT = DT-DEPTNO(DT-IDX)
+016480                     PERFORM 2450-WRITE-RELOCATED-MGR
+016490                         THRU 2450-WRITE-RELOCATED-MGR-EXIT
+016495                 END-IF
+016500             END-IF
+016600         END-IF
+016700     END-IF.
+016800 2000-CHECK-MGRNO-EXIT.
+016900     EXIT.
+017000*****************************************************************
+017100*  2100-WRITE-VACANT                                            *
+017200*****************************************************************
+017300 2100-WRITE-VACANT.
+017400     MOVE DT-DEPTNO(DT-IDX)  TO EX-DEPTNO.
+017500     MOVE SPACE              TO EX-REF-VALUE.
+017600     MOVE 'VACANT'           TO EX-EXCEPTION-TYPE.
+017700     MOVE 'DEPARTMENT CARRIES NO MANAGER NUMBER'
+017800                             TO EX-EXCEPTION-TEXT.
+017900     WRITE DEPT-EXCEPTION-REC.
+018000     ADD 1 TO WS-VACANT-COUNT.
+018100 2100-WRITE-VACANT-EXIT.
+018200     EXIT.
+018300*****************************************************************
+018400*  2200-FIND-EMPLOYEE                                           *
+018500*****************************************************************
+018600 2200-FIND-EMPLOYEE.
+018700     SET WS-EMP-NOT-FOUND TO TRUE.
+018800     PERFORM 2210-SEARCH-ONE-EMPLOYEE
+018900         VARYING ET-IDX FROM 1 BY 1
+019000         UNTIL ET-IDX > ET-ENTRY-COUNT
+019100            OR WS-EMP-FOUND.
+019200 2200-FIND-EMPLOYEE-EXIT.
+019300     EXIT.
+019400 2210-SEARCH-ONE-EMPLOYEE.
+019500     IF ET-EMPNO(ET-IDX) = DT-MGRNO(DT-IDX)
+019600         SET WS-EMP-FOUND TO TRUE
+019700         SET WS-FOUND-IDX TO ET-IDX
+019800     END-IF.
+019900 2210-SEARCH-ONE-EMPLOYEE-EXIT.
+020000     EXIT.
+020100*****************************************************************
+020200*  2300-WRITE-UNKNOWN                                           *
+020300*****************************************************************
+020400 2300-WRITE-UNKNOWN.
+020500     MOVE DT-DEPTNO(DT-IDX)  TO EX-DEPTNO.
+020600     MOVE DT-MGRNO(DT-IDX)   TO EX-REF-VALUE.
+020700     MOVE 'UNKNOWN'          TO EX-EXCEPTION-TYPE.
+020800     MOVE 'MGRNO DOES NOT MATCH ANY EMPLOYEE ON EMPMAST'
+020900                             TO EX-EXCEPTION-TEXT.
+021000     WRITE DEPT-EXCEPTION-REC.
+021100     ADD 1 TO WS-UNKNOWN-COUNT.
+021200 2300-WRITE-UNKNOWN-EXIT.
+021300     EXIT.
+021400*****************************************************************
+021500*  2400-WRITE-INACTIVE-MGR                                      *
+021600*****************************************************************
+021700 2400-WRITE-INACTIVE-MGR.
+021800     MOVE DT-DEPTNO(DT-IDX)  TO EX-DEPTNO.
+021900     MOVE DT-MGRNO(DT-IDX)   TO EX-REF-VALUE.
+022000     IF ET-STATUS-TERMINATED(WS-FOUND-IDX)
+022100         MOVE 'TERMED'       TO EX-EXCEPTION-TYPE
+022200     ELSE
+022300         MOVE 'TRANSFER'     TO EX-EXCEPTION-TYPE
+022400     END-IF.
+022500     MOVE 'MGRNO BELONGS TO A TERMINATED OR TRANSFERRED EMPLOYEE'
+022600                             TO EX-EXCEPTION-TEXT.
+022700     WRITE DEPT-EXCEPTION-REC.
+022800     ADD 1 TO WS-INACTIVE-COUNT.
+022900 2400-WRITE-INACTIVE-MGR-EXIT.
+023000     EXIT.
+023050*****************************************************************
+023060*  2450-WRITE-RELOCATED-MGR                                     *
+023070*  THE EMPLOYEE IS STILL ACTIVE BUT THEIR CURRENT WORKDEPT NO     *
+023080*  LONGER MATCHES THE DEPARTMENT THEY ARE LISTED AS MANAGING --   *
+023090*  E.G. SOMEONE WHO TRANSFERRED OUT WITHOUT A FORMAL TRANSFER     *
+023095*  STATUS CODE BEING POSTED TO EMPMAST.                          *
+023100*****************************************************************
+023110 2450-WRITE-RELOCATED-MGR.
+023120     MOVE DT-DEPTNO(DT-IDX)  TO EX-DEPTNO.
+023130     MOVE DT-MGRNO(DT-IDX)   TO EX-REF-VALUE.
+023140     MOVE 'RELOCATD'         TO EX-EXCEPTION-TYPE.
+023150     MOVE 'MGRNO WORKDEPT NO LONGER MATCHES MANAGED DEPARTMENT'
+023160                             TO EX-EXCEPTION-TEXT.
+023170     WRITE DEPT-EXCEPTION-REC.
+023180     ADD 1 TO WS-RELOCATED-COUNT.
+023190 2450-WRITE-RELOCATED-MGR-EXIT.
+023200     EXIT.
+023210*****************************************************************
+023220*  8000-TERMINATE                                               *
+023300*****************************************************************
+023400 8000-TERMINATE.
+023500     CLOSE DEPTMDSC.
+023600     DISPLAY 'DEPTMGRX - MGRNO CROSS-REFERENCE COMPLETE'.
+023700     DISPLAY 'VACANT MANAGER SLOTS  = ' WS-VACANT-COUNT.
+023800     DISPLAY 'UNKNOWN MGRNO VALUES  = ' WS-UNKNOWN-COUNT.
+023900     DISPLAY 'TERMED/TRANSFERRED    = ' WS-INACTIVE-COUNT.
+023950     DISPLAY 'RELOCATED MANAGERS    = ' WS-RELOCATED-COUNT.
+024000 8000-TERMINATE-EXIT.
+024100     EXIT.
+024110*****************************************************************
+024120*  9999-ABEND                                                    *
+024130*  COMMON ABEND PATH FOR AN UNRECOVERABLE FILE-STATUS ERROR.      *
+024140*****************************************************************
+024150 9999-ABEND.
+024160     CLOSE EMPMAST.
+024170     CLOSE DEPTMDSC.
+024180     DISPLAY 'DEPTMGRX - ABENDING - RETURN-CODE = ' RETURN-CODE.
+024190     STOP RUN.
