@@ -0,0 +1,497 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.      DEPTMNT.
+000300 AUTHOR.          R HOLLOWAY.
+000400 INSTALLATION.    DEPARTMENTAL SYSTEMS - DATA ADMINISTRATION.
+000500 DATE-WRITTEN.    08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*  MODIFICATION HISTORY                                        *
+000900*-----------------------------------------------------------*
+001000* DATE       INIT  DESCRIPTION                                 *
+001100*-----------------------------------------------------------*
+001200* 08/09/2026  RH   ORIGINAL.  BATCH-INPUT MAINTENANCE TRANSACTION*
+001300*                  FOR DEPT1 -- ADDS, CHANGES, OR CLOSES ONE     *
+001400*                  DEPARTMENT PER TRANSACTION AND WRITES AN      *
+001500*                  AUDIT RECORD FOR EVERY FIELD CHANGED.         *
+001510* 08/09/2026  RH   ADDED FILE STATUS CHECKING AND AN ABEND PATH  *
+001520*                  FOR DEPTMNTX/DEPTAUDT/DEPTMNRJ I/O ERRORS.    *
+001530* 08/09/2026  RH   2210-FETCH-CURRENT-ROW NOW RESETS DEPT-MGRNO  *
+001540*                  TO SPACE WHEN THE FETCHED MGRNO IS NULL, SO   *
+001550*                  A VACANT DEPARTMENT'S MGRNO IS NEVER LEFT     *
+001560*                  HOLDING A PRIOR TRANSACTION'S LEFTOVER VALUE. *
+001600*****************************************************************
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER.     IBM-370.
+002000 OBJECT-COMPUTER.     IBM-370.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT DEPTMNTX ASSIGN TO "DEPTMNTX"
+002400         ORGANIZATION IS SEQUENTIAL
+002410         FILE STATUS IS WS-DEPTMNTX-STATUS.
+002500     SELECT DEPTAUDT ASSIGN TO "DEPTAUDT"
+002600         ORGANIZATION IS SEQUENTIAL
+002610         FILE STATUS IS WS-DEPTAUDT-STATUS.
+002700     SELECT DEPTMNRJ ASSIGN TO "DEPTMNRJ"
+002800         ORGANIZATION IS SEQUENTIAL
+002810         FILE STATUS IS WS-DEPTMNRJ-STATUS.
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  DEPTMNTX
+003200     RECORDING MODE IS F
+003300     LABEL RECORDS ARE STANDARD.
+003400 COPY DEPT-MAINT-TRAN-REC.
+003500 FD  DEPTAUDT
+003600     RECORDING MODE IS F
+003700     LABEL RECORDS ARE STANDARD.
+003800 COPY DEPT-AUDIT-REC.
+003900 FD  DEPTMNRJ
+004000     RECORDING MODE IS F
+004100     LABEL RECORDS ARE STANDARD.
+004200 COPY DEPT-REJECT-REC.
+004300 WORKING-STORAGE SECTION.
+004400 COPY SQLCA-MINI.
+004500 COPY DEPT-ROW.
+004600 COPY DEPT-HIST-PARM.
+004700*****************************************************************
+004800*  MAINTENANCE-RUN COUNTERS AND SWITCHES                        *
+004900*****************************************************************
+005000 77  WS-TRANS-READ            PIC 9(09) COMP VALUE ZERO.
+005100 77  WS-TRANS-ADDED           PIC 9(09) COMP VALUE ZERO.
+005200 77  WS-TRANS-CHANGED         PIC 9(09) COMP VALUE ZERO.
+005300 77  WS-TRANS-CLOSED          PIC 9(09) COMP VALUE ZERO.
+005400 77  WS-TRANS-REJECTED        PIC 9(09) COMP VALUE ZERO.
+005500 77  WS-EOF-SWITCH            PIC X(01) VALUE 'N'.
+005600     88  WS-EOF-TRAN              VALUE 'Y'.
+005700     88  WS-NOT-EOF-TRAN          VALUE 'N'.
+005800 77  WS-VALID-SWITCH          PIC X(01) VALUE 'Y'.
+005900     88  WS-RECORD-VALID          VALUE 'Y'.
+006000     88  WS-RECORD-INVALID        VALUE 'N'.
+006100 77  WS-FOUND-SWITCH          PIC X(01) VALUE 'N'.
+006200     88  WS-ROW-FOUND             VALUE 'Y'.
+006300     88  WS-ROW-NOT-FOUND         VALUE 'N'.
+006400 77  WS-REJECT-CODE           PIC X(04) VALUE SPACE.
+006500 77  WS-REJECT-TEXT           PIC X(40) VALUE SPACE.
+006600 77  WS-AUDIT-DATE            PIC X(08) VALUE SPACE.
+006700 77  WS-AUDIT-TIME            PIC X(08) VALUE SPACE.
+006800 77  WS-AUDIT-FIELD-NAME      PIC X(10) VALUE SPACE.
+006900 77  WS-AUDIT-OLD-VALUE       PIC X(36) VALUE SPACE.
+007000 77  WS-AUDIT-NEW-VALUE       PIC X(36) VALUE SPACE.
+007100*****************************************************************
+007200*  CHECKPOINT WORKING FIELDS                                   *
+007300*****************************************************************
+007400 77  WS-CHECKPOINT-INTERVAL   PIC 9(05) COMP VALUE 100.
+007500 77  WS-CHECKPOINT-COUNTER    PIC 9(05) COMP VALUE ZERO.
+007510 77  WS-DEPTMNTX-STATUS       PIC X(02) VALUE SPACE.
+007520 77  WS-DEPTAUDT-STATUS       PIC X(02) VALUE SPACE.
+007530 77  WS-DEPTMNRJ-STATUS       PIC X(02) VALUE SPACE.
+007600 PROCEDURE DIVISION.
+007700*****************************************************************
+007800*  0000-MAINLINE                                                *
+007900*  DRIVES THE MAINTENANCE RUN FROM FIRST TRANSACTION TO LAST.    *
+008000*****************************************************************
+008100 0000-MAINLINE.
+008200     PERFORM 1000-INITIALIZE
+008300         THRU 1000-INITIALIZE-EXIT.
+008400     PERFORM 2000-PROCESS-TRANSACTIONS
+008500         THRU 2000-PROCESS-TRANSACTIONS-EXIT
+008600         UNTIL WS-EOF-TRAN.
+008700     PERFORM 8000-TERMINATE
+008800         THRU 8000-TERMINATE-EXIT.
+008900     STOP RUN.
+009000*****************************************************************
+009100*  1000-INITIALIZE                                              *
+009200*  OPENS THE TRANSACTION, AUDIT, AND REJECT FILES, STAMPS THE    *
+009300*  RUN DATE/TIME FOR THE AUDIT TRAIL, AND PRIMES THE READ.       *
+009400*****************************************************************
+009500 1000-INITIALIZE.
+009600     OPEN INPUT  DEPTMNTX.
+009610     IF WS-DEPTMNTX-STATUS NOT = '00'
+009620         DISPLAY 'DEPTMNT - OPEN FAILED FOR DEPTMNTX - STATUS = '
+009630             WS-DEPTMNTX-STATUS
+009640         MOVE 16 TO RETURN-CODE
+009650         GO TO 9999-ABEND
+009660     END-IF.
+009700     OPEN OUTPUT DEPTAUDT.
+009710     IF WS-DEPTAUDT-STATUS NOT = '00'
+009720         DISPLAY 'DEPTMNT - OPEN FAILED FOR DEPTAUDT - STATUS = '
+009730             WS-DEPTAUDT-STATUS
+009740         MOVE 16 TO RETURN-CODE
+009750         GO TO 9999-ABEND
+009760     END-IF.
+009800     OPEN OUTPUT DEPTMNRJ.
+009810     IF WS-DEPTMNRJ-STATUS NOT = '00'
+009820         DISPLAY 'DEPTMNT - OPEN FAILED FOR DEPTMNRJ - STATUS = '
+009830             WS-DEPTMNRJ-STATUS
+009840         MOVE 16 TO RETURN-CODE
+009850         GO TO 9999-ABEND
+009860     END-IF.
+009900     ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+010000     ACCEPT WS-AUDIT-TIME FROM TIME.
+010100     PERFORM 2100-READ-TRANSACTION
+010200         THRU 2100-READ-TRANSACTION-EXIT.
+010300 1000-INITIALIZE-EXIT.
+010400     EXIT.
+010500*****************************************************************
+010600*  2000-PROCESS-TRANSACTIONS                                    *
+010700*  EDITS ONE TRANSACTION AND EITHER APPLIES IT TO DEPT1 OR       *
+010800*  ROUTES IT TO THE REJECT REPORT, TAKES A COMMIT POINT EVERY    *
+010900*  WS-CHECKPOINT-INTERVAL RECORDS, THEN READS THE NEXT ONE.      *
+011000*****************************************************************
+011100 2000-PROCESS-TRANSACTIONS.
+011200     PERFORM 2200-EDIT-TRANSACTION
+011300         THRU 2200-EDIT-TRANSACTION-EXIT.
+011400     IF WS-RECORD-VALID
+011500         PERFORM 2300-APPLY-TRANSACTION
+011600             THRU 2300-APPLY-TRANSACTION-EXIT
+011700     ELSE
+011800         PERFORM 2900-WRITE-REJECT
+011900             THRU 2900-WRITE-REJECT-EXIT
+012000     END-IF.
+012100     ADD 1 TO WS-CHECKPOINT-COUNTER.
+012200     IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+012300         PERFORM 2950-TAKE-CHECKPOINT
+012400             THRU 2950-TAKE-CHECKPOINT-EXIT
+012500         MOVE ZERO TO WS-CHECKPOINT-COUNTER
+012600     END-IF.
+012700     PERFORM 2100-READ-TRANSACTION
+012800         THRU 2100-READ-TRANSACTION-EXIT.
+012900 2000-PROCESS-TRANSACTIONS-EXIT.
+013000     EXIT.
+013100*****************************************************************
+013200*  2950-TAKE-CHECKPOINT                                         *
+013300*  TAKES A COMMIT POINT SO AN ABEND PARTWAY THROUGH THE RUN      *
+013400*  ONLY LOSES THE TRANSACTIONS APPLIED SINCE THE LAST ONE.       *
+013500*****************************************************************
+013600 2950-TAKE-CHECKPOINT.
+013700     EXEC SQL
+013800         COMMIT
+013900     END-EXEC.
+014000 2950-TAKE-CHECKPOINT-EXIT.
+014100     EXIT.
+014200*****************************************************************
+014300*  2100-READ-TRANSACTION                                        *
+014400*****************************************************************
+014500 2100-READ-TRANSACTION.
+014600     READ DEPTMNTX
+014700         AT END
+014800             SET WS-EOF-TRAN TO TRUE
+014900         NOT AT END
+015000             ADD 1 TO WS-TRANS-READ
+015100     END-READ.
+015110     IF NOT WS-EOF-TRAN AND WS-DEPTMNTX-STATUS NOT = '00'
+015120         DISPLAY 'DEPTMNT - ERROR READING DEPTMNTX - STATUS = '
+015130             WS-DEPTMNTX-STATUS
+015140         MOVE 16 TO RETURN-CODE
+015150         GO TO 9999-ABEND
+015160     END-IF.
+015200 2100-READ-TRANSACTION-EXIT.
+015300     EXIT.
+015400*****************************************************************
+015500*  2200-EDIT-TRANSACTION                                        *
+015600*  BASIC FIELD EDITS, THEN CHECKS WHETHER THE DEPARTMENT ALREADY *
+015700*  EXISTS ON DEPT1 SO ADD/CHANGE/CLOSE ARE APPLIED CONSISTENTLY. *
+015800*****************************************************************
+015900 2200-EDIT-TRANSACTION.
+016000     SET WS-RECORD-VALID TO TRUE.
+016100     MOVE SPACE TO WS-REJECT-CODE.
+016200     MOVE SPACE TO WS-REJECT-TEXT.
+016300     IF MT-DEPTNO = SPACES
+016400         SET WS-RECORD-INVALID TO TRUE
+016500         MOVE 'E101' TO WS-REJECT-CODE
+016600         MOVE 'MISSING DEPTNO' TO WS-REJECT-TEXT
+016700     END-IF.
+016800     IF WS-RECORD-VALID
+016900             AND NOT MT-TRAN-ADD
+017000             AND NOT MT-TRAN-CHANGE
+017100             AND NOT MT-TRAN-CLOSE
+017200         SET WS-RECORD-INVALID TO TRUE
+017300         MOVE 'E102' TO WS-REJECT-CODE
+017400         MOVE 'INVALID TRANCODE' TO WS-REJECT-TEXT
+017500     END-IF.
+017600     IF WS-RECORD-VALID AND MT-TRAN-ADD
+017700             AND (MT-DEPTNAME = SPACES OR MT-ADMRDEPT = SPACES)
+017800         SET WS-RECORD-INVALID TO TRUE
+017900         MOVE 'E103' TO WS-REJECT-CODE
+018000         MOVE 'MISSING DEPTNAME OR ADMRDEPT' TO WS-REJECT-TEXT
+018100     END-IF.
+018200     IF WS-RECORD-VALID AND MT-USERID = SPACES
+018300         SET WS-RECORD-INVALID TO TRUE
+018400         MOVE 'E104' TO WS-REJECT-CODE
+018500         MOVE 'MISSING USERID' TO WS-REJECT-TEXT
+018600     END-IF.
+018700     IF WS-RECORD-VALID
+018800         PERFORM 2210-FETCH-CURRENT-ROW
+018900             THRU 2210-FETCH-CURRENT-ROW-EXIT
+019000     END-IF.
+019100     IF WS-RECORD-VALID AND MT-TRAN-ADD AND WS-ROW-FOUND
+019200         SET WS-RECORD-INVALID TO TRUE
+019300         MOVE 'E105' TO WS-REJECT-CODE
+019400         MOVE 'DEPTNO ALREADY ON DEPT1' TO WS-REJECT-TEXT
+019500     END-IF.
+019600     IF WS-RECORD-VALID
+019700             AND (MT-TRAN-CHANGE OR MT-TRAN-CLOSE)
+019800             AND WS-ROW-NOT-FOUND
+019900         SET WS-RECORD-INVALID TO TRUE
+020000         MOVE 'E106' TO WS-REJECT-CODE
+020100         MOVE 'DEPTNO NOT FOUND ON DEPT1' TO WS-REJECT-TEXT
+020200     END-IF.
+020300 2200-EDIT-TRANSACTION-EXIT.
+020400     EXIT.
+020500*****************************************************************
+020600*  2210-FETCH-CURRENT-ROW                                       *
+020700*  READS THE CURRENT DEPT1 ROW (IF ANY) FOR THIS DEPTNO INTO     *
+020800*  DEPT-ROW SO 2500-APPLY-CHANGE CAN COMPARE OLD AND NEW VALUES. *
+020900*****************************************************************
+021000 2210-FETCH-CURRENT-ROW.
+021100     EXEC SQL
+021200         SELECT DEPTNO, DEPTNAME, MGRNO, ADMRDEPT, LOCATION
+021300           INTO :DEPT-DEPTNO, :DEPT-DEPTNAME,
+021400                :DEPT-MGRNO :DEPT-MGRNO-NULL,
+021500                :DEPT-ADMRDEPT, :DEPT-LOCATION
+021600           FROM DEPT1
+021700          WHERE DEPTNO = :MT-DEPTNO
+021800     END-EXEC.
+021900     IF SQLCODE = ZERO
+022000         SET WS-ROW-FOUND TO TRUE
+022010         IF DEPT-MGRNO-NULL = -1
+022020             MOVE SPACE TO DEPT-MGRNO
+022030         END-IF
+022100     ELSE
+022200         SET WS-ROW-NOT-FOUND TO TRUE
+022300     END-IF.
+022400 2210-FETCH-CURRENT-ROW-EXIT.
+022500     EXIT.
+022600*****************************************************************
+022700*  2300-APPLY-TRANSACTION                                       *
+022800*****************************************************************
+022900 2300-APPLY-TRANSACTION.
+023000     EVALUATE TRUE
+023100         WHEN MT-TRAN-ADD
+023200             PERFORM 2400-APPLY-ADD
+023300                 THRU 2400-APPLY-ADD-EXIT
+023400         WHEN MT-TRAN-CHANGE
+023500             PERFORM 2500-APPLY-CHANGE
+023600                 THRU 2500-APPLY-CHANGE-EXIT
+023700         WHEN MT-TRAN-CLOSE
+023800             PERFORM 2600-APPLY-CLOSE
+023900                 THRU 2600-APPLY-CLOSE-EXIT
+024000     END-EVALUATE.
+024100 2300-APPLY-TRANSACTION-EXIT.
+024200     EXIT.
+024300*****************************************************************
+024400*  2400-APPLY-ADD                                                *
+024500*****************************************************************
+024600 2400-APPLY-ADD.
+024700     MOVE MT-DEPTNO            TO DEPT-DEPTNO.
+024800     MOVE MT-DEPTNAME          TO DEPT-DEPTNAME-TEXT.
+024900     MOVE 36                   TO DEPT-DEPTNAME-LEN.
+025000     MOVE MT-ADMRDEPT          TO DEPT-ADMRDEPT.
+025100     MOVE MT-LOCATION          TO DEPT-LOCATION.
+025200     IF MT-MGRNO = SPACES
+025300         MOVE -1 TO DEPT-MGRNO-NULL
+025400         MOVE SPACE TO DEPT-MGRNO
+025500     ELSE
+025600         MOVE ZERO TO DEPT-MGRNO-NULL
+025700         MOVE MT-MGRNO TO DEPT-MGRNO
+025800     END-IF.
+025900     EXEC SQL
+026000         INSERT INTO DEPT1
+026100             (DEPTNO, DEPTNAME, MGRNO, ADMRDEPT, LOCATION)
+026200             VALUES (:DEPT-DEPTNO, :DEPT-DEPTNAME,
+026300                 :DEPT-MGRNO :DEPT-MGRNO-NULL,
+026400                 :DEPT-ADMRDEPT, :DEPT-LOCATION)
+026500     END-EXEC.
+026600     IF SQLCODE = ZERO
+026700         MOVE SPACE            TO WS-AUDIT-OLD-VALUE
+026800         MOVE MT-DEPTNAME      TO WS-AUDIT-NEW-VALUE
+026900         MOVE '**ADD**'        TO WS-AUDIT-FIELD-NAME
+027000         PERFORM 2700-WRITE-AUDIT-LINE
+027100             THRU 2700-WRITE-AUDIT-LINE-EXIT
+027200         MOVE 'A'              TO HP-FUNCTION
+027300         PERFORM 2750-POST-DEPT-HIST
+027400             THRU 2750-POST-DEPT-HIST-EXIT
+027500         ADD 1 TO WS-TRANS-ADDED
+027600     ELSE
+027700         MOVE 'E110' TO WS-REJECT-CODE
+027800         MOVE 'DEPT1 INSERT FAILED' TO WS-REJECT-TEXT
+027900         PERFORM 2900-WRITE-REJECT
+028000             THRU 2900-WRITE-REJECT-EXIT
+028100     END-IF.
+028200 2400-APPLY-ADD-EXIT.
+028300     EXIT.
+028400*****************************************************************
+028500*  2500-APPLY-CHANGE                                             *
+028600*  2210-FETCH-CURRENT-ROW HAS ALREADY LOADED THE OLD VALUES INTO *
+028700*  DEPT-ROW.  EACH FIELD THAT DIFFERS GETS ITS OWN AUDIT LINE     *
+028800*  BEFORE THE UPDATE IS POSTED.                                  *
+028900*****************************************************************
+029000 2500-APPLY-CHANGE.
+029100     IF MT-DEPTNAME NOT = SPACES
+029200             AND MT-DEPTNAME NOT = DEPT-DEPTNAME-TEXT
+029300         MOVE DEPT-DEPTNAME-TEXT TO WS-AUDIT-OLD-VALUE
+029400         MOVE MT-DEPTNAME        TO WS-AUDIT-NEW-VALUE
+029500         MOVE 'DEPTNAME'         TO WS-AUDIT-FIELD-NAME
+029600         PERFORM 2700-WRITE-AUDIT-LINE
+029700             THRU 2700-WRITE-AUDIT-LINE-EXIT
+029800         MOVE MT-DEPTNAME        TO DEPT-DEPTNAME-TEXT
+029900         MOVE 36                 TO DEPT-DEPTNAME-LEN
+030000     END-IF.
+030100     IF MT-MGRNO NOT = SPACES
+030200             AND MT-MGRNO NOT = DEPT-MGRNO
+030300         MOVE DEPT-MGRNO         TO WS-AUDIT-OLD-VALUE(1:6)
+030400         MOVE MT-MGRNO           TO WS-AUDIT-NEW-VALUE(1:6)
+030500         MOVE 'MGRNO'            TO WS-AUDIT-FIELD-NAME
+030600         PERFORM 2700-WRITE-AUDIT-LINE
+030700             THRU 2700-WRITE-AUDIT-LINE-EXIT
+030800         MOVE ZERO TO DEPT-MGRNO-NULL
+030900         MOVE MT-MGRNO TO DEPT-MGRNO
+031000     END-IF.
+031100     IF MT-ADMRDEPT NOT = SPACES
+031200             AND MT-ADMRDEPT NOT = DEPT-ADMRDEPT
+031300         MOVE DEPT-ADMRDEPT      TO WS-AUDIT-OLD-VALUE(1:3)
+031400         MOVE MT-ADMRDEPT        TO WS-AUDIT-NEW-VALUE(1:3)
+031500         MOVE 'ADMRDEPT'         TO WS-AUDIT-FIELD-NAME
+031600         PERFORM 2700-WRITE-AUDIT-LINE
+031700             THRU 2700-WRITE-AUDIT-LINE-EXIT
+031800         MOVE MT-ADMRDEPT        TO DEPT-ADMRDEPT
+031900     END-IF.
+032000     IF MT-LOCATION NOT = SPACES
+032100             AND MT-LOCATION NOT = DEPT-LOCATION
+032200         MOVE DEPT-LOCATION      TO WS-AUDIT-OLD-VALUE(1:16)
+032300         MOVE MT-LOCATION        TO WS-AUDIT-NEW-VALUE(1:16)
+032400         MOVE 'LOCATION'         TO WS-AUDIT-FIELD-NAME
+032500         PERFORM 2700-WRITE-AUDIT-LINE
+032600             THRU 2700-WRITE-AUDIT-LINE-EXIT
+032700         MOVE MT-LOCATION        TO DEPT-LOCATION
+032800     END-IF.
+032900     EXEC SQL
+033000         UPDATE DEPT1
+033100            SET DEPTNAME = :DEPT-DEPTNAME,
+033200                MGRNO    = :DEPT-MGRNO :DEPT-MGRNO-NULL,
+033300                ADMRDEPT = :DEPT-ADMRDEPT,
+033400                LOCATION = :DEPT-LOCATION
+033500          WHERE DEPTNO = :MT-DEPTNO
+033600     END-EXEC.
+033700     IF SQLCODE = ZERO
+033800         ADD 1 TO WS-TRANS-CHANGED
+033900         MOVE 'C'              TO HP-FUNCTION
+034000         PERFORM 2750-POST-DEPT-HIST
+034100             THRU 2750-POST-DEPT-HIST-EXIT
+034200     ELSE
+034300         MOVE 'E111' TO WS-REJECT-CODE
+034400         MOVE 'DEPT1 UPDATE FAILED' TO WS-REJECT-TEXT
+034500         PERFORM 2900-WRITE-REJECT
+034600             THRU 2900-WRITE-REJECT-EXIT
+034700     END-IF.
+034800 2500-APPLY-CHANGE-EXIT.
+034900     EXIT.
+035000*****************************************************************
+035100*  2600-APPLY-CLOSE                                              *
+035200*****************************************************************
+035300 2600-APPLY-CLOSE.
+035400     MOVE DEPT-DEPTNAME-TEXT   TO WS-AUDIT-OLD-VALUE.
+035500     MOVE 'CLOSED'             TO WS-AUDIT-NEW-VALUE.
+035600     MOVE '**CLOSE**'          TO WS-AUDIT-FIELD-NAME.
+035700     PERFORM 2700-WRITE-AUDIT-LINE
+035800         THRU 2700-WRITE-AUDIT-LINE-EXIT.
+035900     EXEC SQL
+036000         DELETE FROM DEPT1
+036100          WHERE DEPTNO = :MT-DEPTNO
+036200     END-EXEC.
+036300     IF SQLCODE = ZERO
+036400         ADD 1 TO WS-TRANS-CLOSED
+036500         MOVE 'D'              TO HP-FUNCTION
+036600         PERFORM 2750-POST-DEPT-HIST
+036700             THRU 2750-POST-DEPT-HIST-EXIT
+036800     ELSE
+036900         MOVE 'E112' TO WS-REJECT-CODE
+037000         MOVE 'DEPT1 CLOSE FAILED' TO WS-REJECT-TEXT
+037100         PERFORM 2900-WRITE-REJECT
+037200             THRU 2900-WRITE-REJECT-EXIT
+037300     END-IF.
+037400 2600-APPLY-CLOSE-EXIT.
+037500     EXIT.
+037600*****************************************************************
+037700*  2750-POST-DEPT-HIST                                          *
+037800*  CALLER HAS ALREADY MOVED THE NEW STATE OF THE ROW INTO        *
+037900*  DEPT-ROW AND SET HP-FUNCTION.  TELLS DEPTHSUB SO DEPT_HIST    *
+038000*  STAYS IN STEP WITH THE CHANGE JUST POSTED TO DEPT1.  A        *
+038100*  DEPT_HIST FAILURE DOES NOT REJECT THE TRANSACTION -- DEPT1    *
+038200*  ITSELF IS ALREADY UPDATED -- BUT IT IS WORTH A MESSAGE SO     *
+038300*  OPERATIONS CAN FOLLOW UP.                                     *
+038400*****************************************************************
+038500 2750-POST-DEPT-HIST.
+038600     MOVE MT-DEPTNO            TO HP-DEPTNO.
+038700     MOVE DEPT-DEPTNAME-TEXT   TO HP-DEPTNAME.
+038800     MOVE DEPT-MGRNO           TO HP-MGRNO.
+038900     MOVE DEPT-ADMRDEPT        TO HP-ADMRDEPT.
+039000     MOVE DEPT-LOCATION        TO HP-LOCATION.
+039100     CALL 'DEPTHSUB' USING DEPT-HIST-PARM.
+039200     IF HP-FAILED
+039300         DISPLAY 'DEPTHSUB FAILED FOR DEPTNO ' MT-DEPTNO
+039400     END-IF.
+039500 2750-POST-DEPT-HIST-EXIT.
+039600     EXIT.
+039700*****************************************************************
+039800*  2700-WRITE-AUDIT-LINE                                         *
+039900*  CALLER HAS ALREADY SET WS-AUDIT-FIELD-NAME, WS-AUDIT-OLD-VALUE *
+040000*  AND WS-AUDIT-NEW-VALUE.                                        *
+040100*****************************************************************
+040200 2700-WRITE-AUDIT-LINE.
+040300     MOVE MT-DEPTNO            TO AU-DEPTNO.
+040400     MOVE MT-USERID            TO AU-USERID.
+040500     MOVE WS-AUDIT-DATE        TO AU-CHANGE-DATE.
+040600     MOVE WS-AUDIT-TIME        TO AU-CHANGE-TIME.
+040700     MOVE WS-AUDIT-FIELD-NAME  TO AU-FIELD-NAME.
+040800     MOVE WS-AUDIT-OLD-VALUE   TO AU-OLD-VALUE.
+040900     MOVE WS-AUDIT-NEW-VALUE   TO AU-NEW-VALUE.
+041000     WRITE DEPT-AUDIT-REC.
+041100     MOVE SPACE TO WS-AUDIT-OLD-VALUE.
+041200     MOVE SPACE TO WS-AUDIT-NEW-VALUE.
+041300 2700-WRITE-AUDIT-LINE-EXIT.
+041400     EXIT.
+041500*****************************************************************
+041600*  2900-WRITE-REJECT                                             *
+041700*****************************************************************
+041800 2900-WRITE-REJECT.
+041900     MOVE MT-DEPTNO             TO RJ-DEPTNO.
+042000     MOVE MT-DEPTNO             TO RJ-INPUT-DATA(1:3).
+042100     MOVE MT-DEPTNAME           TO RJ-INPUT-DATA(4:36).
+042200     MOVE MT-LOCATION           TO RJ-INPUT-DATA(40:16).
+042300     MOVE WS-REJECT-CODE        TO RJ-REASON-CODE.
+042400     MOVE WS-REJECT-TEXT        TO RJ-REASON-TEXT.
+042500     WRITE DEPT-REJECT-REC.
+042600     ADD 1 TO WS-TRANS-REJECTED.
+042700 2900-WRITE-REJECT-EXIT.
+042800     EXIT.
+042900*****************************************************************
+043000*  8000-TERMINATE                                                *
+043100*  COMMITS THE FINAL PARTIAL BATCH SINCE THE LAST CHECKPOINT     *
+043200*  BEFORE CLOSING THE FILES AND DISPLAYING THE RUN TOTALS.       *
+043300*****************************************************************
+043400 8000-TERMINATE.
+043500     EXEC SQL
+043600         COMMIT
+043700     END-EXEC.
+043800     CLOSE DEPTMNTX.
+043900     CLOSE DEPTAUDT.
+044000     CLOSE DEPTMNRJ.
+044100     DISPLAY 'DEPTMNT - DEPT1 MAINTENANCE RUN COMPLETE'.
+044200     DISPLAY 'TRANSACTIONS READ    = ' WS-TRANS-READ.
+044300     DISPLAY 'DEPARTMENTS ADDED     = ' WS-TRANS-ADDED.
+044400     DISPLAY 'DEPARTMENTS CHANGED   = ' WS-TRANS-CHANGED.
+044500     DISPLAY 'DEPARTMENTS CLOSED    = ' WS-TRANS-CLOSED.
+044600     DISPLAY 'TRANSACTIONS REJECTED = ' WS-TRANS-REJECTED.
+044700 8000-TERMINATE-EXIT.
+044800     EXIT.
+044810*****************************************************************
+044820*  9999-ABEND                                                    *
+044830*  COMMON ABEND PATH FOR AN UNRECOVERABLE FILE-STATUS ERROR.      *
+044840*****************************************************************
+044850 9999-ABEND.
+044860     CLOSE DEPTMNTX.
+044870     CLOSE DEPTAUDT.
+044880     CLOSE DEPTMNRJ.
+044890     DISPLAY 'DEPTMNT - ABENDING - RETURN-CODE = ' RETURN-CODE.
+044900     STOP RUN.
