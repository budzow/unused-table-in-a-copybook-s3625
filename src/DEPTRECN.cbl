@@ -0,0 +1,320 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.      DEPTRECN.
+000300 AUTHOR.          R HOLLOWAY.
+000400 INSTALLATION.    DEPARTMENTAL SYSTEMS - DATA ADMINISTRATION.
+000500 DATE-WRITTEN.    08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*  MODIFICATION HISTORY                                        *
+000900*-----------------------------------------------------------*
+001000* DATE       INIT  DESCRIPTION                                 *
+001100*-----------------------------------------------------------*
+001200* 08/09/2026  RH   ORIGINAL.  MATCH-MERGES DEPT1 AND DEPT2 BY    *
+001300*                  DEPTNO AND REPORTS ROWS THAT ARE MISSING FROM *
+001400*                  EITHER TABLE OR WHOSE DEPTNAME/MGRNO/ADMRDEPT/*
+001500*                  LOCATION DISAGREE.                            *
+001510* 08/09/2026  RH   ADDED FILE STATUS CHECKING ON DEPTRCNX, WITH   *
+001520*                  A 9999-ABEND PARAGRAPH TO STOP THE RUN         *
+001530*                  CLEANLY ON A GENUINE I/O ERROR.                *
+001600*****************************************************************
+001700*  NOTE ON WHICH TABLE IS AUTHORITATIVE:                         *
+001800*  DEPT1 IS MAINTAINED BY THE NIGHTLY LOAD AND THE ONLINE/BATCH  *
+001900*  MAINTENANCE TRANSACTION AND CARRIES THE CURRENT ADMRDEPT      *
+002000*  VALIDATION AND MGRNO EDITING -- IT IS THE SYSTEM OF RECORD.   *
+002100*  DEPT2 IS KEPT IN STEP BY THIS RECONCILIATION AND IS RETAINED  *
+002200*  ONLY FOR REPORTS THAT WERE WRITTEN AGAINST IT BEFORE DEPT1    *
+002300*  EXISTED.  NEW REPORTS AND ALL DOWNSTREAM FEEDS MUST READ      *
+002400*  DEPT1; DEPT2 IS A CANDIDATE FOR RETIREMENT ONCE THOSE OLDER   *
+002500*  REPORTS ARE CONVERTED.                                       *
+002600*****************************************************************
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER.     IBM-370.
+003000 OBJECT-COMPUTER.     IBM-370.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT DEPTRCNX ASSIGN TO "DEPTRCNX"
+003350         ORGANIZATION IS SEQUENTIAL
+003380         FILE STATUS IS WS-DEPTRCNX-STATUS.
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  DEPTRCNX
+003800     RECORDING MODE IS F
+003900     LABEL RECORDS ARE STANDARD.
+004000 COPY DEPT-EXCEPTION-REC.
+004100 WORKING-STORAGE SECTION.
+004200 COPY SQLCA-MINI.
+004300 COPY DEPT-TABLE.
+004400 COPY DEPT-TABLE
+004500     REPLACING ==DEPT-TABLE==     BY ==DEPT2-TABLE==
+004600               ==DT-ENTRY-COUNT== BY ==DEPT2-ENTRY-COUNT==
+004610               ==DT-ENTRY==       BY ==DEPT2-ENTRY==
+004620               ==DT-IDX2==        BY ==D2-IDX2==
+004630               ==DT-IDX==         BY ==D2-IDX==
+004640               ==DT-DEPTNO==      BY ==D2-DEPTNO==
+004650               ==DT-DEPTNAME==    BY ==D2-DEPTNAME==
+004660               ==DT-MGRNO==       BY ==D2-MGRNO==
+004665               ==DT-MGRNO-NULL==  BY ==D2-MGRNO-NULL==
+004670               ==DT-ADMRDEPT==    BY ==D2-ADMRDEPT==
+004680               ==DT-LOCATION==    BY ==D2-LOCATION==.
+004700*****************************************************************
+004800*  RECONCILIATION WORKING FIELDS                                *
+004900*****************************************************************
+005000 77  WS-MISSING-D2-COUNT      PIC 9(05) COMP VALUE ZERO.
+005100 77  WS-MISSING-D1-COUNT      PIC 9(05) COMP VALUE ZERO.
+005200 77  WS-MISMATCH-COUNT        PIC 9(05) COMP VALUE ZERO.
+005300 77  WS-MATCH-COUNT           PIC 9(05) COMP VALUE ZERO.
+005350 77  WS-ROW-MATCHED-SWITCH    PIC X(01) VALUE 'Y'.
+005360     88  WS-ROW-MATCHED           VALUE 'Y'.
+005370     88  WS-ROW-NOT-MATCHED       VALUE 'N'.
+005380 77  WS-DEPTRCNX-STATUS       PIC X(02) VALUE SPACE.
+005400 PROCEDURE DIVISION.
+005500*****************************************************************
+005600*  0000-MAINLINE                                                *
+005700*  LOADS BOTH TABLES ORDERED BY DEPTNO, THEN MATCH-MERGES THEM.  *
+005800*****************************************************************
+005900 0000-MAINLINE.
+006000     PERFORM 1000-INITIALIZE
+006100         THRU 1000-INITIALIZE-EXIT.
+006200     SET DT-IDX TO 1.
+006300     SET D2-IDX TO 1.
+006400     PERFORM 2000-RECONCILE
+006500         THRU 2000-RECONCILE-EXIT
+006600         UNTIL DT-IDX > DT-ENTRY-COUNT
+006700            AND D2-IDX > DEPT2-ENTRY-COUNT.
+006800     PERFORM 8000-TERMINATE
+006900         THRU 8000-TERMINATE-EXIT.
+007000     STOP RUN.
+007100*****************************************************************
+007200*  1000-INITIALIZE                                              *
+007300*  LOADS DEPT1 INTO DEPT-TABLE AND DEPT2 INTO DEPT2-TABLE, BOTH  *
+007400*  ORDERED BY DEPTNO SO THE MERGE IN 2000-RECONCILE CAN WALK     *
+007500*  THEM TOGETHER.                                                *
+007600*****************************************************************
+007700 1000-INITIALIZE.
+007800     OPEN OUTPUT DEPTRCNX.
+007810     IF WS-DEPTRCNX-STATUS NOT = '00'
+007820         DISPLAY 'DEPTRECN - OPEN FAILED FOR DEPTRCNX, STATUS = '
+007830             WS-DEPTRCNX-STATUS
+007840         MOVE 16 TO RETURN-CODE
+007850         GO TO 9999-ABEND
+007860     END-IF.
+007900     MOVE ZERO TO DT-ENTRY-COUNT.
+008000     EXEC SQL
+008100         DECLARE DEPTRCN1 CURSOR FOR
+008200             SELECT DEPTNO, DEPTNAME, MGRNO, ADMRDEPT, LOCATION
+008300               FROM DEPT1
+008400              ORDER BY DEPTNO
+008500     END-EXEC.
+008600     EXEC SQL
+008700         OPEN DEPTRCN1
+008800     END-EXEC.
+008900     PERFORM 1100-FETCH-DEPT1-ROW
+009000         THRU 1100-FETCH-DEPT1-ROW-EXIT
+009100         UNTIL SQLCODE = +100.
+009200     EXEC SQL
+009300         CLOSE DEPTRCN1
+009400     END-EXEC.
+009500     MOVE ZERO TO DEPT2-ENTRY-COUNT.
+009600     EXEC SQL
+009700         DECLARE DEPTRCN2 CURSOR FOR
+009800             SELECT DEPTNO, DEPTNAME, MGRNO, ADMRDEPT, LOCATION
+009900               FROM DEPT2
+010000              ORDER BY DEPTNO
+010100     END-EXEC.
+010200     EXEC SQL
+010300         OPEN DEPTRCN2
+010400     END-EXEC.
+010500     PERFORM 1200-FETCH-DEPT2-ROW
+010600         THRU 1200-FETCH-DEPT2-ROW-EXIT
+010700         UNTIL SQLCODE = +100.
+010800     EXEC SQL
+010900         CLOSE DEPTRCN2
+011000     END-EXEC.
+011100 1000-INITIALIZE-EXIT.
+011200     EXIT.
+011300*****************************************************************
+011400*  1100-FETCH-DEPT1-ROW                                         *
+011500*****************************************************************
+011600 1100-FETCH-DEPT1-ROW.
+011700     ADD 1 TO DT-ENTRY-COUNT.
+011800     EXEC SQL
+011900         FETCH DEPTRCN1
+012000             INTO :DT-DEPTNO(DT-ENTRY-COUNT),
+012100                  :DT-DEPTNAME(DT-ENTRY-COUNT),
+012200                  :DT-MGRNO(DT-ENTRY-COUNT)
+012210                      :DT-MGRNO-NULL(DT-ENTRY-COUNT),
+012300                  :DT-ADMRDEPT(DT-ENTRY-COUNT),
+012400                  :DT-LOCATION(DT-ENTRY-COUNT)
+012500     END-EXEC.
+012505     IF SQLCODE < ZERO
+012506         DISPLAY 'DEPTRECN - SQL ERROR ON FETCH1, SQLCODE = '
+012507             SQLCODE
+012508         MOVE 16 TO RETURN-CODE
+012509         GO TO 9999-ABEND
+012510     END-IF.
+012515     IF SQLCODE NOT = +100
+012520             AND DT-MGRNO-NULL(DT-ENTRY-COUNT) = -1
+012530         MOVE SPACE TO DT-MGRNO(DT-ENTRY-COUNT)
+012540     END-IF.
+012600     IF SQLCODE = +100
+012700         SUBTRACT 1 FROM DT-ENTRY-COUNT
+012800     END-IF.
+012900 1100-FETCH-DEPT1-ROW-EXIT.
+013000     EXIT.
+013100*****************************************************************
+013200*  1200-FETCH-DEPT2-ROW                                         *
+013300*****************************************************************
+013400 1200-FETCH-DEPT2-ROW.
+013500     ADD 1 TO DEPT2-ENTRY-COUNT.
+013600     EXEC SQL
+013700         FETCH DEPTRCN2
+013800             INTO :D2-DEPTNO(DEPT2-ENTRY-COUNT),
+013900                  :D2-DEPTNAME(DEPT2-ENTRY-COUNT),
+014000                  :D2-MGRNO(DEPT2-ENTRY-COUNT)
+014010                      :D2-MGRNO-NULL(DEPT2-ENTRY-COUNT),
+014100                  :D2-ADMRDEPT(DEPT2-ENTRY-COUNT),
+014200                  :D2-LOCATION(DEPT2-ENTRY-COUNT)
+014300     END-EXEC.
+014305     IF SQLCODE < ZERO
+014306         DISPLAY 'DEPTRECN - SQL ERROR ON FETCH2, SQLCODE = '
+014307             SQLCODE
+014308         MOVE 16 TO RETURN-CODE
+014309         GO TO 9999-ABEND
+014310     END-IF.
+014315     IF SQLCODE NOT = +100
+014320             AND D2-MGRNO-NULL(DEPT2-ENTRY-COUNT) = -1
+014330         MOVE SPACE TO D2-MGRNO(DEPT2-ENTRY-COUNT)
+014340     END-IF.
+014400     IF SQLCODE = +100
+014500         SUBTRACT 1 FROM DEPT2-ENTRY-COUNT
+014600     END-IF.
+014700 1200-FETCH-DEPT2-ROW-EXIT.
+014800     EXIT.
+014900*****************************************************************
+015000*  2000-RECONCILE                                               *
+015100*  ONE STEP OF THE DEPTNO MATCH-MERGE BETWEEN DEPT-TABLE (DEPT1) *
+015200*  AND DEPT2-TABLE (DEPT2).  ADVANCES WHICHEVER SIDE(S) FALL     *
+015300*  BEHIND AND REPORTS EVERY ROW THAT IS MISSING OR DISAGREES.    *
+015400*****************************************************************
+015500 2000-RECONCILE.
+015600     EVALUATE TRUE
+015700         WHEN DT-IDX > DT-ENTRY-COUNT
+015800             PERFORM 3100-WRITE-MISSING-DEPT1
+015900                 THRU 3100-WRITE-MISSING-DEPT1-EXIT
+016000             SET D2-IDX UP BY 1
+016100         WHEN D2-IDX > DEPT2-ENTRY-COUNT
+016200             PERFORM 3000-WRITE-MISSING-DEPT2
+016300                 THRU 3000-WRITE-MISSING-DEPT2-EXIT
+016400             SET DT-IDX UP BY 1
+016500         WHEN DT-DEPTNO(DT-IDX) < D2-DEPTNO(D2-IDX)
+016600             PERFORM 3000-WRITE-MISSING-DEPT2
+016700                 THRU 3000-WRITE-MISSING-DEPT2-EXIT
+016800             SET DT-IDX UP BY 1
+016900         WHEN DT-DEPTNO(DT-IDX) > D2-DEPTNO(D2-IDX)
+017000             PERFORM 3100-WRITE-MISSING-DEPT1
+017100                 THRU 3100-WRITE-MISSING-DEPT1-EXIT
+017200             SET D2-IDX UP BY 1
+017300         WHEN OTHER
+017400             PERFORM 2100-COMPARE-ROW
+017500                 THRU 2100-COMPARE-ROW-EXIT
+017600             SET DT-IDX UP BY 1
+017700             SET D2-IDX UP BY 1
+017800     END-EVALUATE.
+017900 2000-RECONCILE-EXIT.
+018000     EXIT.
+018100*****************************************************************
+018200*  2100-COMPARE-ROW                                              *
+018300*  DEPTNO MATCHES ON BOTH SIDES -- CHECK EACH REMAINING FIELD.    *
+018400*****************************************************************
+018500 2100-COMPARE-ROW.
+018600     MOVE 'Y' TO WS-ROW-MATCHED-SWITCH.
+018700     IF DT-DEPTNAME(DT-IDX) NOT = D2-DEPTNAME(D2-IDX)
+018800         MOVE 'DEPTNAME'     TO EX-REF-VALUE
+018900         PERFORM 2110-WRITE-MISMATCH
+019000             THRU 2110-WRITE-MISMATCH-EXIT
+019100     END-IF.
+019200     IF DT-MGRNO(DT-IDX) NOT = D2-MGRNO(D2-IDX)
+019300         MOVE 'MGRNO'        TO EX-REF-VALUE
+019400         PERFORM 2110-WRITE-MISMATCH
+019500             THRU 2110-WRITE-MISMATCH-EXIT
+019600     END-IF.
+019700     IF DT-ADMRDEPT(DT-IDX) NOT = D2-ADMRDEPT(D2-IDX)
+019800         MOVE 'ADMRDEPT'     TO EX-REF-VALUE
+019900         PERFORM 2110-WRITE-MISMATCH
+020000             THRU 2110-WRITE-MISMATCH-EXIT
+020100     END-IF.
+020200     IF DT-LOCATION(DT-IDX) NOT = D2-LOCATION(D2-IDX)
+020300         MOVE 'LOCATION'     TO EX-REF-VALUE
+020400         PERFORM 2110-WRITE-MISMATCH
+020500             THRU 2110-WRITE-MISMATCH-EXIT
+020600     END-IF.
+020700     IF WS-ROW-MATCHED
+020800         ADD 1 TO WS-MATCH-COUNT
+020900     END-IF.
+021000 2100-COMPARE-ROW-EXIT.
+021100     EXIT.
+021200*****************************************************************
+021300*  2110-WRITE-MISMATCH                                           *
+021400*  EX-REF-VALUE HAS ALREADY BEEN SET TO THE NAME OF THE FIELD     *
+021500*  THAT DISAGREES.                                                *
+021600*****************************************************************
+021700 2110-WRITE-MISMATCH.
+021800     MOVE 'N' TO WS-ROW-MATCHED-SWITCH.
+021900     MOVE DT-DEPTNO(DT-IDX)  TO EX-DEPTNO.
+022000     MOVE 'MISMATCH'         TO EX-EXCEPTION-TYPE.
+022100     MOVE 'DEPT1 AND DEPT2 DISAGREE ON THE NAMED FIELD'
+022200                             TO EX-EXCEPTION-TEXT.
+022300     WRITE DEPT-EXCEPTION-REC.
+022400     ADD 1 TO WS-MISMATCH-COUNT.
+022500 2110-WRITE-MISMATCH-EXIT.
+022600     EXIT.
+022700*****************************************************************
+022800*  3000-WRITE-MISSING-DEPT2                                      *
+022900*  A DEPT1 ROW HAS NO MATCHING DEPTNO ON DEPT2.                   *
+023000*****************************************************************
+023100 3000-WRITE-MISSING-DEPT2.
+023200     MOVE DT-DEPTNO(DT-IDX)  TO EX-DEPTNO.
+023300     MOVE SPACE              TO EX-REF-VALUE.
+023400     MOVE 'MISSING-D2'       TO EX-EXCEPTION-TYPE.
+023500     MOVE 'DEPTNO EXISTS ON DEPT1 BUT NOT ON DEPT2'
+023600                             TO EX-EXCEPTION-TEXT.
+023700     WRITE DEPT-EXCEPTION-REC.
+023800     ADD 1 TO WS-MISSING-D2-COUNT.
+023900 3000-WRITE-MISSING-DEPT2-EXIT.
+024000     EXIT.
+024100*****************************************************************
+024200*  3100-WRITE-MISSING-DEPT1                                      *
+024300*  A DEPT2 ROW HAS NO MATCHING DEPTNO ON DEPT1.                   *
+024400*****************************************************************
+024500 3100-WRITE-MISSING-DEPT1.
+024600     MOVE D2-DEPTNO(D2-IDX)  TO EX-DEPTNO.
+024700     MOVE SPACE              TO EX-REF-VALUE.
+024800     MOVE 'MISSING-D1'       TO EX-EXCEPTION-TYPE.
+024900     MOVE 'DEPTNO EXISTS ON DEPT2 BUT NOT ON DEPT1'
+025000                             TO EX-EXCEPTION-TEXT.
+025100     WRITE DEPT-EXCEPTION-REC.
+025200     ADD 1 TO WS-MISSING-D1-COUNT.
+025300 3100-WRITE-MISSING-DEPT1-EXIT.
+025400     EXIT.
+025500*****************************************************************
+025600*  8000-TERMINATE                                                *
+025700*****************************************************************
+025800 8000-TERMINATE.
+025900     CLOSE DEPTRCNX.
+026000     DISPLAY 'DEPTRECN - DEPT1/DEPT2 RECONCILIATION COMPLETE'.
+026100     DISPLAY 'ROWS MATCHED          = ' WS-MATCH-COUNT.
+026200     DISPLAY 'FIELD MISMATCHES      = ' WS-MISMATCH-COUNT.
+026300     DISPLAY 'MISSING FROM DEPT2    = ' WS-MISSING-D2-COUNT.
+026400     DISPLAY 'MISSING FROM DEPT1    = ' WS-MISSING-D1-COUNT.
+026500 8000-TERMINATE-EXIT.
+026600     EXIT.
+026610*****************************************************************
+026620*  9999-ABEND                                                   *
+026630*  REACHED ONLY ON A FILE-STATUS ERROR DETECTED ABOVE.  CLOSES   *
+026640*  WHAT IS OPEN AND ENDS THE RUN.                                *
+026650*****************************************************************
+026660 9999-ABEND.
+026670     CLOSE DEPTRCNX.
+026680     DISPLAY 'DEPTRECN - RUN ABENDED, RETURN-CODE = ' RETURN-CODE.
+026690     STOP RUN.
