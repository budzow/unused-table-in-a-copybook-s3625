@@ -0,0 +1,404 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.      DEPTUPST.
+000300 AUTHOR.          R HOLLOWAY.
+000400 INSTALLATION.    DEPARTMENTAL SYSTEMS - DATA ADMINISTRATION.
+000500 DATE-WRITTEN.    08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*  MODIFICATION HISTORY                                        *
+000900*-----------------------------------------------------------*
+001000* DATE       INIT  DESCRIPTION                                 *
+001100*-----------------------------------------------------------*
+001200* 08/09/2026  RH   ORIGINAL.  INBOUND UPSERT FEED FROM CORPORATE *
+001300*                  HR'S ORG-CHART SYSTEM.  ADDS OR CHANGES A     *
+001400*                  DEPT1 ROW PER FEED RECORD, REJECTS ANY RECORD *
+001500*                  WHOSE ADMRDEPT IS NOT A RECOGNIZED DEPTNO ON  *
+001600*                  DEPT1, AND POSTS DEPT_HIST THROUGH DEPTHSUB   *
+001700*                  THE SAME WAY DEPTMNT DOES FOR ONLINE CHANGES. *
+001710* 08/09/2026  RH   ADDED FILE STATUS CHECKING ON DEPTUPFD AND     *
+001720*                  DEPTUPRJ, WITH A 9999-ABEND PARAGRAPH TO STOP  *
+001730*                  THE RUN CLEANLY ON A GENUINE I/O ERROR.        *
+001800*****************************************************************
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER.     IBM-370.
+002200 OBJECT-COMPUTER.     IBM-370.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT DEPTUPFD ASSIGN TO "DEPTUPFD"
+002510         ORGANIZATION IS SEQUENTIAL
+002520         FILE STATUS IS WS-DEPTUPFD-STATUS.
+002700     SELECT DEPTUPRJ ASSIGN TO "DEPTUPRJ"
+002710         ORGANIZATION IS SEQUENTIAL
+002720         FILE STATUS IS WS-DEPTUPRJ-STATUS.
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  DEPTUPFD
+003200     RECORDING MODE IS F
+003300     LABEL RECORDS ARE STANDARD.
+003400 COPY DEPT-HR-FEED-REC.
+003500 FD  DEPTUPRJ
+003600     RECORDING MODE IS F
+003700     LABEL RECORDS ARE STANDARD.
+003800 COPY DEPT-REJECT-REC.
+003900 WORKING-STORAGE SECTION.
+004000 COPY SQLCA-MINI.
+004100 COPY DEPT-ROW.
+004200 COPY DEPT-HIST-PARM.
+004300*****************************************************************
+004400*  RUN COUNTERS AND SWITCHES                                    *
+004500*****************************************************************
+004600 77  WS-RECORDS-READ          PIC 9(09) COMP VALUE ZERO.
+004700 77  WS-RECORDS-ADDED         PIC 9(09) COMP VALUE ZERO.
+004800 77  WS-RECORDS-CHANGED       PIC 9(09) COMP VALUE ZERO.
+004900 77  WS-RECORDS-REJECTED      PIC 9(09) COMP VALUE ZERO.
+005000 77  WS-EOF-SWITCH            PIC X(01) VALUE 'N'.
+005100     88  WS-EOF-FEED              VALUE 'Y'.
+005200     88  WS-NOT-EOF-FEED          VALUE 'N'.
+005300 77  WS-VALID-SWITCH          PIC X(01) VALUE 'Y'.
+005400     88  WS-RECORD-VALID          VALUE 'Y'.
+005500     88  WS-RECORD-INVALID        VALUE 'N'.
+005600 77  WS-FOUND-SWITCH          PIC X(01) VALUE 'N'.
+005700     88  WS-ROW-FOUND             VALUE 'Y'.
+005800     88  WS-ROW-NOT-FOUND         VALUE 'N'.
+005900 77  WS-ADMRDEPT-SWITCH       PIC X(01) VALUE 'N'.
+006000     88  WS-ADMRDEPT-FOUND        VALUE 'Y'.
+006100     88  WS-ADMRDEPT-NOT-FOUND    VALUE 'N'.
+006200 77  WS-REJECT-CODE           PIC X(04) VALUE SPACE.
+006300 77  WS-REJECT-TEXT           PIC X(40) VALUE SPACE.
+006310 77  WS-DEPTUPFD-STATUS       PIC X(02) VALUE SPACE.
+006320 77  WS-DEPTUPRJ-STATUS       PIC X(02) VALUE SPACE.
+006400*****************************************************************
+006500*  CHECKPOINT WORKING FIELDS                                   *
+006600*****************************************************************
+006700 77  WS-CHECKPOINT-INTERVAL   PIC 9(05) COMP VALUE 100.
+006800 77  WS-CHECKPOINT-COUNTER    PIC 9(05) COMP VALUE ZERO.
+006900 PROCEDURE DIVISION.
+007000*****************************************************************
+007100*  0000-MAINLINE                                                *
+007200*  DRIVES THE UPSERT RUN FROM FIRST FEED RECORD TO LAST.         *
+007300*****************************************************************
+007400 0000-MAINLINE.
+007500     PERFORM 1000-INITIALIZE
+007600         THRU 1000-INITIALIZE-EXIT.
+007700     PERFORM 2000-PROCESS-FEED
+007800         THRU 2000-PROCESS-FEED-EXIT
+007900         UNTIL WS-EOF-FEED.
+008000     PERFORM 8000-TERMINATE
+008100         THRU 8000-TERMINATE-EXIT.
+008200     STOP RUN.
+008300*****************************************************************
+008400*  1000-INITIALIZE                                              *
+008500*  OPENS THE FEED AND REJECT FILES AND PRIMES THE READ.         *
+008600*****************************************************************
+008700 1000-INITIALIZE.
+008800     OPEN INPUT  DEPTUPFD.
+008810     IF WS-DEPTUPFD-STATUS NOT = '00'
+008820         DISPLAY 'DEPTUPST - OPEN FAILED FOR DEPTUPFD, STATUS = '
+008830             WS-DEPTUPFD-STATUS
+008840         MOVE 16 TO RETURN-CODE
+008850         GO TO 9999-ABEND
+008860     END-IF.
+008900     OPEN OUTPUT DEPTUPRJ.
+008910     IF WS-DEPTUPRJ-STATUS NOT = '00'
+008920         DISPLAY 'DEPTUPST - OPEN FAILED FOR DEPTUPRJ, STATUS = '
+008930             WS-DEPTUPRJ-STATUS
+008940         MOVE 16 TO RETURN-CODE
+008950         GO TO 9999-ABEND
+008960     END-IF.
+009000     PERFORM 2100-READ-FEED-RECORD
+009100         THRU 2100-READ-FEED-RECORD-EXIT.
+009200 1000-INITIALIZE-EXIT.
+009300     EXIT.
+009400*****************************************************************
+009500*  2000-PROCESS-FEED                                            *
+009600*  EDITS ONE FEED RECORD AND EITHER UPSERTS IT TO DEPT1 OR       *
+009700*  ROUTES IT TO THE REJECT REPORT, TAKES A COMMIT POINT EVERY    *
+009800*  WS-CHECKPOINT-INTERVAL RECORDS, THEN READS THE NEXT ONE.      *
+009900*****************************************************************
+010000 2000-PROCESS-FEED.
+010100     PERFORM 2200-EDIT-FEED-RECORD
+010200         THRU 2200-EDIT-FEED-RECORD-EXIT.
+010300     IF WS-RECORD-VALID
+010400         PERFORM 2300-APPLY-UPSERT
+010500             THRU 2300-APPLY-UPSERT-EXIT
+010600     ELSE
+010700         PERFORM 2900-WRITE-REJECT
+010800             THRU 2900-WRITE-REJECT-EXIT
+010900     END-IF.
+011000     ADD 1 TO WS-CHECKPOINT-COUNTER.
+011100     IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+011200         PERFORM 2950-TAKE-CHECKPOINT
+011300             THRU 2950-TAKE-CHECKPOINT-EXIT
+011400         MOVE ZERO TO WS-CHECKPOINT-COUNTER
+011500     END-IF.
+011600     PERFORM 2100-READ-FEED-RECORD
+011700         THRU 2100-READ-FEED-RECORD-EXIT.
+011800 2000-PROCESS-FEED-EXIT.
+011900     EXIT.
+012000*****************************************************************
+012100*  2950-TAKE-CHECKPOINT                                         *
+012200*  TAKES A COMMIT POINT SO AN ABEND PARTWAY THROUGH THE RUN      *
+012300*  ONLY LOSES THE RECORDS APPLIED SINCE THE LAST ONE.            *
+012400*****************************************************************
+012500 2950-TAKE-CHECKPOINT.
+012600     EXEC SQL
+012700         COMMIT
+012800     END-EXEC.
+012900 2950-TAKE-CHECKPOINT-EXIT.
+013000     EXIT.
+013100*****************************************************************
+013200*  2100-READ-FEED-RECORD                                        *
+013300*****************************************************************
+013400 2100-READ-FEED-RECORD.
+013500     READ DEPTUPFD
+013600         AT END
+013700             SET WS-EOF-FEED TO TRUE
+013800         NOT AT END
+013900             ADD 1 TO WS-RECORDS-READ
+014000     END-READ.
+014010     IF NOT WS-EOF-FEED AND WS-DEPTUPFD-STATUS NOT = '00'
+014020         DISPLAY 'DEPTUPST - READ FAILED FOR DEPTUPFD, STATUS = '
+014030             WS-DEPTUPFD-STATUS
+014040         MOVE 16 TO RETURN-CODE
+014050         GO TO 9999-ABEND
+014060     END-IF.
+014100 2100-READ-FEED-RECORD-EXIT.
+014200     EXIT.
+014300*****************************************************************
+014400*  2200-EDIT-FEED-RECORD                                        *
+014500*  BASIC FIELD EDITS, THEN CHECKS WHETHER THE DEPARTMENT ALREADY *
+014600*  EXISTS ON DEPT1 (UPDATE) OR NOT (INSERT), AND WHETHER THE      *
+014700*  ADMRDEPT ON THE INCOMING RECORD IS A DEPTNO DEPT1 RECOGNIZES. *
+014800*****************************************************************
+014900 2200-EDIT-FEED-RECORD.
+015000     SET WS-RECORD-VALID TO TRUE.
+015100     MOVE SPACE TO WS-REJECT-CODE.
+015200     MOVE SPACE TO WS-REJECT-TEXT.
+015300     IF HF-DEPTNO = SPACES
+015400         SET WS-RECORD-INVALID TO TRUE
+015500         MOVE 'E201' TO WS-REJECT-CODE
+015600         MOVE 'MISSING DEPTNO' TO WS-REJECT-TEXT
+015700     END-IF.
+015800     IF WS-RECORD-VALID AND HF-DEPTNAME = SPACES
+015900         SET WS-RECORD-INVALID TO TRUE
+016000         MOVE 'E202' TO WS-REJECT-CODE
+016100         MOVE 'MISSING DEPTNAME' TO WS-REJECT-TEXT
+016200     END-IF.
+016300     IF WS-RECORD-VALID AND HF-ADMRDEPT = SPACES
+016400         SET WS-RECORD-INVALID TO TRUE
+016500         MOVE 'E203' TO WS-REJECT-CODE
+016600         MOVE 'MISSING ADMRDEPT' TO WS-REJECT-TEXT
+016700     END-IF.
+016800     IF WS-RECORD-VALID
+016900         PERFORM 2210-FETCH-CURRENT-ROW
+017000             THRU 2210-FETCH-CURRENT-ROW-EXIT
+017100     END-IF.
+017200     IF WS-RECORD-VALID
+017300         PERFORM 2220-VALIDATE-ADMRDEPT
+017400             THRU 2220-VALIDATE-ADMRDEPT-EXIT
+017500     END-IF.
+017600     IF WS-RECORD-VALID AND WS-ADMRDEPT-NOT-FOUND
+017700         SET WS-RECORD-INVALID TO TRUE
+017800         MOVE 'E204' TO WS-REJECT-CODE
+017900         MOVE 'ADMRDEPT NOT RECOGNIZED ON DEPT1' TO WS-REJECT-TEXT
+018000     END-IF.
+018100 2200-EDIT-FEED-RECORD-EXIT.
+018200     EXIT.
+018300*****************************************************************
+018400*  2210-FETCH-CURRENT-ROW                                       *
+018500*  READS THE CURRENT DEPT1 ROW (IF ANY) FOR THIS DEPTNO INTO     *
+018600*  DEPT-ROW SO 2500-APPLY-CHANGE HAS THE ROW TO UPDATE.          *
+018700*****************************************************************
+018800 2210-FETCH-CURRENT-ROW.
+018900     EXEC SQL
+019000         SELECT DEPTNO, DEPTNAME, MGRNO, ADMRDEPT, LOCATION
+019100           INTO :DEPT-DEPTNO, :DEPT-DEPTNAME,
+019200                :DEPT-MGRNO :DEPT-MGRNO-NULL,
+019300                :DEPT-ADMRDEPT, :DEPT-LOCATION
+019400           FROM DEPT1
+019500          WHERE DEPTNO = :HF-DEPTNO
+019600     END-EXEC.
+019700     IF SQLCODE = ZERO
+019800         SET WS-ROW-FOUND TO TRUE
+019900     ELSE
+020000         SET WS-ROW-NOT-FOUND TO TRUE
+020100     END-IF.
+020200 2210-FETCH-CURRENT-ROW-EXIT.
+020300     EXIT.
+020400*****************************************************************
+020500*  2220-VALIDATE-ADMRDEPT                                       *
+020600*  A DEPARTMENT MAY ADMINISTER ITSELF, SO THAT CASE IS ALLOWED   *
+020700*  WITHOUT A LOOKUP.  OTHERWISE THE ADMRDEPT MUST ALREADY BE ON  *
+020800*  DEPT1.                                                        *
+020900*****************************************************************
+021000 2220-VALIDATE-ADMRDEPT.
+021100     IF HF-ADMRDEPT = HF-DEPTNO
+021200         SET WS-ADMRDEPT-FOUND TO TRUE
+021300     ELSE
+021400         EXEC SQL
+021500             SELECT DEPTNO
+021600               INTO :DEPT-DEPTNO
+021700               FROM DEPT1
+021800              WHERE DEPTNO = :HF-ADMRDEPT
+021900         END-EXEC
+022000         IF SQLCODE = ZERO
+022100             SET WS-ADMRDEPT-FOUND TO TRUE
+022200         ELSE
+022300             SET WS-ADMRDEPT-NOT-FOUND TO TRUE
+022400         END-IF
+022500     END-IF.
+022600 2220-VALIDATE-ADMRDEPT-EXIT.
+022700     EXIT.
+022800*****************************************************************
+022900*  2300-APPLY-UPSERT                                             *
+023000*****************************************************************
+023100 2300-APPLY-UPSERT.
+023200     IF WS-ROW-FOUND
+023300         PERFORM 2500-APPLY-CHANGE
+023400             THRU 2500-APPLY-CHANGE-EXIT
+023500     ELSE
+023600         PERFORM 2400-APPLY-ADD
+023700             THRU 2400-APPLY-ADD-EXIT
+023800     END-IF.
+023900 2300-APPLY-UPSERT-EXIT.
+024000     EXIT.
+024100*****************************************************************
+024200*  2400-APPLY-ADD                                                *
+024300*****************************************************************
+024400 2400-APPLY-ADD.
+024500     MOVE HF-DEPTNO            TO DEPT-DEPTNO.
+024600     MOVE HF-DEPTNAME          TO DEPT-DEPTNAME-TEXT.
+024700     MOVE 36                   TO DEPT-DEPTNAME-LEN.
+024800     MOVE HF-ADMRDEPT          TO DEPT-ADMRDEPT.
+024900     MOVE HF-LOCATION          TO DEPT-LOCATION.
+025000     IF HF-MGRNO = SPACES
+025100         MOVE -1 TO DEPT-MGRNO-NULL
+025200         MOVE SPACE TO DEPT-MGRNO
+025300     ELSE
+025400         MOVE ZERO TO DEPT-MGRNO-NULL
+025500         MOVE HF-MGRNO TO DEPT-MGRNO
+025600     END-IF.
+025700     EXEC SQL
+025800         INSERT INTO DEPT1
+025900             (DEPTNO, DEPTNAME, MGRNO, ADMRDEPT, LOCATION)
+026000             VALUES (:DEPT-DEPTNO, :DEPT-DEPTNAME,
+026100                 :DEPT-MGRNO :DEPT-MGRNO-NULL,
+026200                 :DEPT-ADMRDEPT, :DEPT-LOCATION)
+026300     END-EXEC.
+026400     IF SQLCODE = ZERO
+026500         ADD 1 TO WS-RECORDS-ADDED
+026600         MOVE 'A'              TO HP-FUNCTION
+026700         PERFORM 2700-POST-DEPT-HIST
+026800             THRU 2700-POST-DEPT-HIST-EXIT
+026900     ELSE
+027000         MOVE 'E210' TO WS-REJECT-CODE
+027100         MOVE 'DEPT1 INSERT FAILED' TO WS-REJECT-TEXT
+027200         PERFORM 2900-WRITE-REJECT
+027300             THRU 2900-WRITE-REJECT-EXIT
+027400     END-IF.
+027500 2400-APPLY-ADD-EXIT.
+027600     EXIT.
+027700*****************************************************************
+027800*  2500-APPLY-CHANGE                                             *
+027900*  2210-FETCH-CURRENT-ROW HAS ALREADY LOADED THE OLD ROW INTO     *
+028000*  DEPT-ROW.  HR'S FEED CARRIES THE DEPARTMENT'S FULL CURRENT     *
+028100*  STATE, SO EVERY FIELD IS SIMPLY REPLACED.                      *
+028200*****************************************************************
+028300 2500-APPLY-CHANGE.
+028400     MOVE HF-DEPTNAME          TO DEPT-DEPTNAME-TEXT.
+028500     MOVE 36                   TO DEPT-DEPTNAME-LEN.
+028600     MOVE HF-ADMRDEPT          TO DEPT-ADMRDEPT.
+028700     MOVE HF-LOCATION          TO DEPT-LOCATION.
+028800     IF HF-MGRNO = SPACES
+028900         MOVE -1 TO DEPT-MGRNO-NULL
+029000         MOVE SPACE TO DEPT-MGRNO
+029100     ELSE
+029200         MOVE ZERO TO DEPT-MGRNO-NULL
+029300         MOVE HF-MGRNO TO DEPT-MGRNO
+029400     END-IF.
+029500     EXEC SQL
+029600         UPDATE DEPT1
+029700            SET DEPTNAME = :DEPT-DEPTNAME,
+029800                MGRNO    = :DEPT-MGRNO :DEPT-MGRNO-NULL,
+029900                ADMRDEPT = :DEPT-ADMRDEPT,
+030000                LOCATION = :DEPT-LOCATION
+030100          WHERE DEPTNO = :HF-DEPTNO
+030200     END-EXEC.
+030300     IF SQLCODE = ZERO
+030400         ADD 1 TO WS-RECORDS-CHANGED
+030500         MOVE 'C'              TO HP-FUNCTION
+030600         PERFORM 2700-POST-DEPT-HIST
+030700             THRU 2700-POST-DEPT-HIST-EXIT
+030800     ELSE
+030900         MOVE 'E211' TO WS-REJECT-CODE
+031000         MOVE 'DEPT1 UPDATE FAILED' TO WS-REJECT-TEXT
+031100         PERFORM 2900-WRITE-REJECT
+031200             THRU 2900-WRITE-REJECT-EXIT
+031300     END-IF.
+031400 2500-APPLY-CHANGE-EXIT.
+031500     EXIT.
+031600*****************************************************************
+031700*  2700-POST-DEPT-HIST                                          *
+031800*  CALLER HAS ALREADY MOVED THE NEW STATE OF THE ROW INTO        *
+031900*  DEPT-ROW AND SET HP-FUNCTION.  TELLS DEPTHSUB SO DEPT_HIST     *
+032000*  STAYS IN STEP WITH THE CHANGE JUST POSTED TO DEPT1.  A         *
+032100*  DEPT_HIST FAILURE DOES NOT REJECT THE FEED RECORD -- DEPT1     *
+032200*  ITSELF IS ALREADY UPDATED -- BUT IT IS WORTH A MESSAGE SO      *
+032300*  OPERATIONS CAN FOLLOW UP.                                      *
+032400*****************************************************************
+032500 2700-POST-DEPT-HIST.
+032600     MOVE HF-DEPTNO            TO HP-DEPTNO.
+032700     MOVE DEPT-DEPTNAME-TEXT   TO HP-DEPTNAME.
+032800     MOVE DEPT-MGRNO           TO HP-MGRNO.
+032900     MOVE DEPT-ADMRDEPT        TO HP-ADMRDEPT.
+033000     MOVE DEPT-LOCATION        TO HP-LOCATION.
+033100     CALL 'DEPTHSUB' USING DEPT-HIST-PARM.
+033200     IF HP-FAILED
+033300         DISPLAY 'DEPTHSUB FAILED FOR DEPTNO ' HF-DEPTNO
+033400     END-IF.
+033500 2700-POST-DEPT-HIST-EXIT.
+033600     EXIT.
+033700*****************************************************************
+033800*  2900-WRITE-REJECT                                             *
+033900*****************************************************************
+034000 2900-WRITE-REJECT.
+034100     MOVE HF-DEPTNO             TO RJ-DEPTNO.
+034200     MOVE HF-DEPTNO             TO RJ-INPUT-DATA(1:3).
+034300     MOVE HF-DEPTNAME           TO RJ-INPUT-DATA(4:36).
+034400     MOVE HF-LOCATION           TO RJ-INPUT-DATA(40:16).
+034500     MOVE WS-REJECT-CODE        TO RJ-REASON-CODE.
+034600     MOVE WS-REJECT-TEXT        TO RJ-REASON-TEXT.
+034700     WRITE DEPT-REJECT-REC.
+034800     ADD 1 TO WS-RECORDS-REJECTED.
+034900 2900-WRITE-REJECT-EXIT.
+035000     EXIT.
+035100*****************************************************************
+035200*  8000-TERMINATE                                                *
+035300*  COMMITS THE FINAL PARTIAL BATCH SINCE THE LAST CHECKPOINT      *
+035400*  BEFORE CLOSING THE FILES AND DISPLAYING THE RUN TOTALS.        *
+035500*****************************************************************
+035600 8000-TERMINATE.
+035700     EXEC SQL
+035800         COMMIT
+035900     END-EXEC.
+036000     CLOSE DEPTUPFD.
+036100     CLOSE DEPTUPRJ.
+036200     DISPLAY 'DEPTUPST - HR UPSERT FEED RUN COMPLETE'.
+036300     DISPLAY 'RECORDS READ      = ' WS-RECORDS-READ.
+036400     DISPLAY 'DEPARTMENTS ADDED = ' WS-RECORDS-ADDED.
+036500     DISPLAY 'DEPARTMENTS CHANGED = ' WS-RECORDS-CHANGED.
+036600     DISPLAY 'RECORDS REJECTED  = ' WS-RECORDS-REJECTED.
+036700 8000-TERMINATE-EXIT.
+036800     EXIT.
+036810*****************************************************************
+036820*  9999-ABEND                                                   *
+036830*  REACHED ONLY ON A FILE-STATUS ERROR DETECTED ABOVE.  CLOSES   *
+036840*  WHAT IS OPEN AND ENDS THE RUN WITHOUT POSTING ANY FURTHER     *
+036850*  DEPT1 OR DEPT_HIST CHANGES.                                   *
+036860*****************************************************************
+036870 9999-ABEND.
+036880     CLOSE DEPTUPFD.
+036890     CLOSE DEPTUPRJ.
+036900     DISPLAY 'DEPTUPST - RUN ABENDED, RETURN-CODE = ' RETURN-CODE.
+036910     STOP RUN.
