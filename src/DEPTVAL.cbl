@@ -0,0 +1,266 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.      DEPTVAL.
+000300 AUTHOR.          R HOLLOWAY.
+000400 INSTALLATION.    DEPARTMENTAL SYSTEMS - DATA ADMINISTRATION.
+000500 DATE-WRITTEN.    08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*  MODIFICATION HISTORY                                        *
+000900*-----------------------------------------------------------*
+001000* DATE       INIT  DESCRIPTION                                 *
+001100*-----------------------------------------------------------*
+001200* 08/09/2026  RH   ORIGINAL.  WALKS EVERY DEPT1 ADMRDEPT CHAIN   *
+001300*                  AND REPORTS ORPHAN AND CIRCULAR REFERENCES    *
+001400*                  SO THEY CAN BE CLEANED UP BEFORE MONTH-END.   *
+001410* 08/09/2026  RH   ADDED FILE STATUS CHECKING ON DEPTEXC, WITH    *
+001420*                  A 9999-ABEND PARAGRAPH TO STOP THE RUN         *
+001430*                  CLEANLY ON A GENUINE I/O ERROR.                *
+001500*****************************************************************
+001600 ENVIRONMENT DIVISION.
+001700 CONFIGURATION SECTION.
+001800 SOURCE-COMPUTER.     IBM-370.
+001900 OBJECT-COMPUTER.     IBM-370.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT DEPTEXC  ASSIGN TO "DEPTEXC"
+002250         ORGANIZATION IS SEQUENTIAL
+002280         FILE STATUS IS WS-DEPTEXC-STATUS.
+002400 DATA DIVISION.
+002500 FILE SECTION.
+002600 FD  DEPTEXC
+002700     RECORDING MODE IS F
+002800     LABEL RECORDS ARE STANDARD.
+002900 COPY DEPT-EXCEPTION-REC.
+003000 WORKING-STORAGE SECTION.
+003100 COPY SQLCA-MINI.
+003200 COPY DEPT-TABLE.
+003300 COPY DEPT-VISITED-TABLE.
+003400*****************************************************************
+003500*  CHAIN-WALK WORKING FIELDS                                   *
+003600*****************************************************************
+003700 77  WS-ORIGIN-DEPTNO         PIC X(03).
+003800 77  WS-CHASE-DEPTNO          PIC X(03).
+003900 77  WS-FOUND-IDX             PIC 9(05) COMP.
+004000 77  WS-ORPHAN-COUNT          PIC 9(05) COMP VALUE ZERO.
+004100 77  WS-CIRCULAR-COUNT        PIC 9(05) COMP VALUE ZERO.
+004200 77  WS-FOUND-SWITCH          PIC X(01) VALUE 'N'.
+004300     88  WS-DEPT-FOUND            VALUE 'Y'.
+004400     88  WS-DEPT-NOT-FOUND        VALUE 'N'.
+004500 77  WS-VISITED-SWITCH        PIC X(01) VALUE 'N'.
+004600     88  WS-ALREADY-VISITED      VALUE 'Y'.
+004700     88  WS-NOT-ALREADY-VISITED  VALUE 'N'.
+004800 77  WS-CHAIN-SWITCH          PIC X(01) VALUE 'N'.
+004900     88  WS-CHAIN-STOP            VALUE 'Y'.
+005000     88  WS-CHAIN-CONTINUE        VALUE 'N'.
+005010 77  WS-DEPTEXC-STATUS        PIC X(02) VALUE SPACE.
+005100 PROCEDURE DIVISION.
+005200*****************************************************************
+005300*  0000-MAINLINE                                                *
+005400*  LOADS DEPT1 INTO STORAGE, THEN WALKS EVERY ROW'S ADMRDEPT     *
+005500*  CHAIN LOOKING FOR ORPHAN AND CIRCULAR REFERENCES.             *
+005600*****************************************************************
+005700 0000-MAINLINE.
+005800     PERFORM 1000-INITIALIZE
+005900         THRU 1000-INITIALIZE-EXIT.
+006000     PERFORM 2000-VALIDATE-CHAIN
+006100         THRU 2000-VALIDATE-CHAIN-EXIT
+006200         VARYING DT-IDX FROM 1 BY 1
+006300         UNTIL DT-IDX > DT-ENTRY-COUNT.
+006400     PERFORM 8000-TERMINATE
+006500         THRU 8000-TERMINATE-EXIT.
+006600     STOP RUN.
+006700*****************************************************************
+006800*  1000-INITIALIZE                                              *
+006900*  OPENS THE EXCEPTION REPORT AND FETCHES EVERY DEPT1 ROW INTO   *
+007000*  THE DEPT-TABLE WORKING-STORAGE COPY.                          *
+007100*****************************************************************
+007200 1000-INITIALIZE.
+007300     OPEN OUTPUT DEPTEXC.
+007310     IF WS-DEPTEXC-STATUS NOT = '00'
+007320         DISPLAY 'DEPTVAL - OPEN FAILED FOR DEPTEXC, STATUS = '
+007330             WS-DEPTEXC-STATUS
+007340         MOVE 16 TO RETURN-CODE
+007350         GO TO 9999-ABEND
+007360     END-IF.
+007400     MOVE ZERO TO DT-ENTRY-COUNT.
+007500     EXEC SQL
+007600         DECLARE DEPTVAL1 CURSOR FOR
+007700             SELECT DEPTNO, DEPTNAME, MGRNO, ADMRDEPT, LOCATION
+007800               FROM DEPT1
+007900              ORDER BY DEPTNO
+008000     END-EXEC.
+008100     EXEC SQL
+008200         OPEN DEPTVAL1
+008300     END-EXEC.
+008400     PERFORM 1100-FETCH-DEPT1-ROW
+008500         THRU 1100-FETCH-DEPT1-ROW-EXIT
+008600         UNTIL SQLCODE = +100.
+008700     EXEC SQL
+008800         CLOSE DEPTVAL1
+008900     END-EXEC.
+009000 1000-INITIALIZE-EXIT.
+009100     EXIT.
+009200*****************************************************************
+009300*  1100-FETCH-DEPT1-ROW                                         *
+009400*****************************************************************
+009500 1100-FETCH-DEPT1-ROW.
+009600     ADD 1 TO DT-ENTRY-COUNT.
+009700     EXEC SQL
+009800         FETCH DEPTVAL1
+009900             INTO :DT-DEPTNO(DT-ENTRY-COUNT),
+010000                  :DT-DEPTNAME(DT-ENTRY-COUNT),
+010100                  :DT-MGRNO(DT-ENTRY-COUNT)
+010110                      :DT-MGRNO-NULL(DT-ENTRY-COUNT),
+010200                  :DT-ADMRDEPT(DT-ENTRY-COUNT),
+010300                  :DT-LOCATION(DT-ENTRY-COUNT)
+010400     END-EXEC.
+010410     IF SQLCODE < ZERO
+010420         DISPLAY 'DEPTVAL - SQL ERROR ON FETCH, SQLCODE = '
+010430             SQLCODE
+010440         MOVE 16 TO RETURN-CODE
+010450         GO TO 9999-ABEND
+010460     END-IF.
+010500     IF SQLCODE = +100
+010600         SUBTRACT 1 FROM DT-ENTRY-COUNT
+010700     END-IF.
+010800 1100-FETCH-DEPT1-ROW-EXIT.
+010900     EXIT.
+011000*****************************************************************
+011100*  2000-VALIDATE-CHAIN                                          *
+011200*  WALKS ONE ROW'S ADMRDEPT CHAIN.  A DEPARTMENT THAT ADMINISTERS*
+011300*  ITSELF IS THE TOP OF THE HIERARCHY, NOT AN EXCEPTION.         *
+011400*****************************************************************
+011500 2000-VALIDATE-CHAIN.
+011600     MOVE DT-DEPTNO(DT-IDX)    TO WS-ORIGIN-DEPTNO.
+011700     MOVE DT-ADMRDEPT(DT-IDX)  TO WS-CHASE-DEPTNO.
+011800     MOVE 1                    TO VT-ENTRY-COUNT.
+011900     MOVE WS-ORIGIN-DEPTNO     TO VT-DEPTNO(1).
+012000     SET WS-CHAIN-CONTINUE TO TRUE.
+012100     IF WS-CHASE-DEPTNO = WS-ORIGIN-DEPTNO
+012200         SET WS-CHAIN-STOP TO TRUE
+012300     END-IF.
+012400     PERFORM 2100-FOLLOW-CHAIN-LINK
+012500         THRU 2100-FOLLOW-CHAIN-LINK-EXIT
+012600         UNTIL WS-CHAIN-STOP.
+012700 2000-VALIDATE-CHAIN-EXIT.
+012800     EXIT.
+012900*****************************************************************
+013000*  2100-FOLLOW-CHAIN-LINK                                       *
+013100*  ONE HOP ALONG THE CHAIN: LOOK UP THE ADMINISTERING DEPARTMENT,*
+013200*  THEN CHECK FOR AN ORPHAN OR A RETURN TO AN ALREADY-VISITED    *
+013300*  DEPARTMENT BEFORE MOVING ON TO THE NEXT LINK.                 *
+013400*****************************************************************
+013500 2100-FOLLOW-CHAIN-LINK.
+013600     PERFORM 2200-FIND-DEPT-ROW
+013700         THRU 2200-FIND-DEPT-ROW-EXIT.
+013800     IF WS-DEPT-NOT-FOUND
+013900         PERFORM 2400-WRITE-ORPHAN-EXCEPTION
+014000             THRU 2400-WRITE-ORPHAN-EXCEPTION-EXIT
+014100         SET WS-CHAIN-STOP TO TRUE
+014200     ELSE
+014300         IF WS-CHASE-DEPTNO = WS-ORIGIN-DEPTNO
+014400             PERFORM 2500-WRITE-CIRCULAR-EXCEPTION
+014500                 THRU 2500-WRITE-CIRCULAR-EXCEPTION-EXIT
+014600             SET WS-CHAIN-STOP TO TRUE
+014700         ELSE
+014800             PERFORM 2300-CHECK-VISITED
+014900                 THRU 2300-CHECK-VISITED-EXIT
+015000             IF WS-ALREADY-VISITED
+015100                 PERFORM 2500-WRITE-CIRCULAR-EXCEPTION
+015200                     THRU 2500-WRITE-CIRCULAR-EXCEPTION-EXIT
+015300                 SET WS-CHAIN-STOP TO TRUE
+015400             ELSE
+015500                 ADD 1 TO VT-ENTRY-COUNT
+015600                 MOVE WS-CHASE-DEPTNO TO VT-DEPTNO(VT-ENTRY-COUNT)
+015700                 MOVE DT-ADMRDEPT(WS-FOUND-IDX) TO WS-CHASE-DEPTNO
+015800                 IF WS-CHASE-DEPTNO = VT-DEPTNO(VT-ENTRY-COUNT)
+015900                     SET WS-CHAIN-STOP TO TRUE
+016000                 END-IF
+016100             END-IF
+016200         END-IF
+016300     END-IF.
+016400 2100-FOLLOW-CHAIN-LINK-EXIT.
+016500     EXIT.
+016600*****************************************************************
+016700*  2200-FIND-DEPT-ROW                                           *
+016800*  LOOKS UP WS-CHASE-DEPTNO IN THE DEPT-TABLE BY DEPTNO.         *
+016900*****************************************************************
+017000 2200-FIND-DEPT-ROW.
+017100     SET WS-DEPT-NOT-FOUND TO TRUE.
+017200     PERFORM 2210-SEARCH-ONE-ROW
+017300         VARYING DT-IDX2 FROM 1 BY 1
+017400         UNTIL DT-IDX2 > DT-ENTRY-COUNT
+017500            OR WS-DEPT-FOUND.
+017600 2200-FIND-DEPT-ROW-EXIT.
+017700     EXIT.
+017800 2210-SEARCH-ONE-ROW.
+017900     IF DT-DEPTNO(DT-IDX2) = WS-CHASE-DEPTNO
+018000         SET WS-DEPT-FOUND TO TRUE
+018100         SET WS-FOUND-IDX TO DT-IDX2
+018200     END-IF.
+018300 2210-SEARCH-ONE-ROW-EXIT.
+018400     EXIT.
+018500*****************************************************************
+018600*  2300-CHECK-VISITED                                           *
+018700*  LOOKS UP WS-CHASE-DEPTNO IN THE VISITED LIST FOR THIS CHAIN.  *
+018800*****************************************************************
+018900 2300-CHECK-VISITED.
+019000     SET WS-NOT-ALREADY-VISITED TO TRUE.
+019100     PERFORM 2310-CHECK-ONE-VISITED
+019200         VARYING VT-IDX FROM 1 BY 1
+019300         UNTIL VT-IDX > VT-ENTRY-COUNT
+019400            OR WS-ALREADY-VISITED.
+019500 2300-CHECK-VISITED-EXIT.
+019600     EXIT.
+019700 2310-CHECK-ONE-VISITED.
+019800     IF VT-DEPTNO(VT-IDX) = WS-CHASE-DEPTNO
+019900         SET WS-ALREADY-VISITED TO TRUE
+020000     END-IF.
+020100 2310-CHECK-ONE-VISITED-EXIT.
+020200     EXIT.
+020300*****************************************************************
+020400*  2400-WRITE-ORPHAN-EXCEPTION                                  *
+020500*****************************************************************
+020600 2400-WRITE-ORPHAN-EXCEPTION.
+020700     MOVE WS-ORIGIN-DEPTNO   TO EX-DEPTNO.
+020800     MOVE WS-CHASE-DEPTNO    TO EX-REF-VALUE.
+020900     MOVE 'ORPHAN'           TO EX-EXCEPTION-TYPE.
+021000     MOVE 'ADMRDEPT DOES NOT MATCH ANY DEPTNO ON DEPT1'
+021100                             TO EX-EXCEPTION-TEXT.
+021200     WRITE DEPT-EXCEPTION-REC.
+021300     ADD 1 TO WS-ORPHAN-COUNT.
+021400 2400-WRITE-ORPHAN-EXCEPTION-EXIT.
+021500     EXIT.
+021600*****************************************************************
+021700*  2500-WRITE-CIRCULAR-EXCEPTION                                *
+021800*****************************************************************
+021900 2500-WRITE-CIRCULAR-EXCEPTION.
+022000     MOVE WS-ORIGIN-DEPTNO   TO EX-DEPTNO.
+022100     MOVE WS-CHASE-DEPTNO    TO EX-REF-VALUE.
+022200     MOVE 'CIRCULAR'         TO EX-EXCEPTION-TYPE.
+022300     MOVE 'ADMRDEPT CHAIN LOOPS BACK ON AN EARLIER DEPARTMENT'
+022400                             TO EX-EXCEPTION-TEXT.
+022500     WRITE DEPT-EXCEPTION-REC.
+022600     ADD 1 TO WS-CIRCULAR-COUNT.
+022700 2500-WRITE-CIRCULAR-EXCEPTION-EXIT.
+022800     EXIT.
+022900*****************************************************************
+023000*  8000-TERMINATE                                               *
+023100*****************************************************************
+023200 8000-TERMINATE.
+023300     CLOSE DEPTEXC.
+023400     DISPLAY 'DEPTVAL - ADMRDEPT CHAIN VALIDATION COMPLETE'.
+023500     DISPLAY 'DEPARTMENTS CHECKED = ' DT-ENTRY-COUNT.
+023600     DISPLAY 'ORPHAN REFERENCES   = ' WS-ORPHAN-COUNT.
+023700     DISPLAY 'CIRCULAR REFERENCES = ' WS-CIRCULAR-COUNT.
+023800 8000-TERMINATE-EXIT.
+023900     EXIT.
+023910*****************************************************************
+023920*  9999-ABEND                                                   *
+023930*  REACHED ONLY ON A FILE-STATUS ERROR DETECTED ABOVE.  CLOSES   *
+023940*  WHAT IS OPEN AND ENDS THE RUN.                                *
+023950*****************************************************************
+023960 9999-ABEND.
+023970     CLOSE DEPTEXC.
+023980     DISPLAY 'DEPTVAL - RUN ABENDED, RETURN-CODE = ' RETURN-CODE.
+023990     STOP RUN.
