@@ -1,13 +1,483 @@
- IDENTIFICATION DIVISION.                                        
- PROGRAM-ID.      MAIN.                                          
- WORKING-STORAGE SECTION.                                        
-     EXEC SQL
-*cobol:S3625 triggers as expected in the main program      
-      DECLARE DEPT1 TABLE
-        (DEPTNO    CHAR(3)           NOT NULL,
-         DEPTNAME  VARCHAR(36)       NOT NULL,
-         MGRNO     CHAR(6)                   ,
-         ADMRDEPT  CHAR(3)           NOT NULL,
-         LOCATION  CHAR(16)                  ) 
-     END-EXEC.
- COPY COPYBOOK-WITH-TABLE-DECLARATION	 
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.      MAIN.
+000300 AUTHOR.          R HOLLOWAY.
+000400 INSTALLATION.    DEPARTMENTAL SYSTEMS - DATA ADMINISTRATION.
+000500 DATE-WRITTEN.    03/11/2009.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*  MODIFICATION HISTORY                                        *
+000900*-----------------------------------------------------------*
+001000* DATE       INIT  DESCRIPTION                                 *
+001100*-----------------------------------------------------------*
+001200* 03/11/2009  RH   ORIGINAL DECLARE-ONLY SHELL FOR DEPT1.       *
+001300* 08/09/2026  RH   ADDED THE NIGHTLY DEPT1 LOAD: READS THE      *
+001400*                  DEPARTMENT-EXTRACT FILE, EDITS EACH RECORD,  *
+001500*                  POSTS INSERT/UPDATE AGAINST DEPT1, AND       *
+001600*                  ROUTES BAD RECORDS TO A REJECT REPORT.       *
+001700* 08/09/2026  RH   ADDED CHECKPOINT/RESTART: THE LOAD NOW TAKES *
+001800*                  A COMMIT POINT EVERY WS-CHECKPOINT-INTERVAL   *
+001900*                  RECORDS AND WRITES ITS PROGRESS TO DEPTRST SO *
+002000*                  AN ABENDED RUN RESTARTS AFTER THE LAST DEPTNO *
+002100*                  POSTED INSTEAD OF FROM THE TOP OF THE EXTRACT.*
+002110* 08/09/2026  RH   RESTART SKIP-LOOP NOW COUNTS THE BOUNDARY     *
+002120*                  RECORD IT LEAVES CURRENT FOR 2000-PROCESS-    *
+002130*                  EXTRACT, ADDED FILE-STATUS CHECKS AND AN      *
+002140*                  ABEND PATH FOR DEPTEXT/DEPTRJ/DEPTRST I/O,    *
+002150*                  AND ADDED A DEPTNO SEQUENCE CHECK ON DEPTEXT  *
+002160*                  SO THE RESTART LOGIC'S SORT-ORDER ASSUMPTION  *
+002170*                  IS ENFORCED RATHER THAN JUST TRUSTED.         *
+002200*****************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.     IBM-370.
+002600 OBJECT-COMPUTER.     IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT DEPTEXT  ASSIGN TO "DEPTEXT"
+003000         ORGANIZATION IS SEQUENTIAL
+003010         FILE STATUS IS WS-DEPTEXT-STATUS.
+003100     SELECT DEPTRJ   ASSIGN TO "DEPTRJ"
+003200         ORGANIZATION IS SEQUENTIAL
+003210         FILE STATUS IS WS-DEPTRJ-STATUS.
+003300     SELECT DEPTRST  ASSIGN TO "DEPTRST"
+003400         ORGANIZATION IS SEQUENTIAL
+003500         FILE STATUS IS WS-DEPTRST-STATUS.
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003710*****************************************************************
+003720*  DEPTEXT MUST BE SORTED ASCENDING BY DX-DEPTNO.  THE           *
+003730*  CHECKPOINT/RESTART SKIP-LOOP IN 1000-INITIALIZE AND THE       *
+003740*  SEQUENCE CHECK IN 2120-CHECK-EXTRACT-SEQUENCE BOTH DEPEND ON  *
+003750*  THIS ORDER TO FIND THE FIRST UNPROCESSED RECORD AFTER A       *
+003760*  RESTART; IF THE EXTRACT IS EVER PRODUCED OUT OF SEQUENCE THE  *
+003770*  RUN ABENDS RATHER THAN SILENTLY SKIPPING RECORDS.             *
+003780*****************************************************************
+003800 FD  DEPTEXT
+003900     RECORDING MODE IS F
+004000     LABEL RECORDS ARE STANDARD.
+004100 COPY DEPT-EXTRACT-REC.
+004200 FD  DEPTRJ
+004300     RECORDING MODE IS F
+004400     LABEL RECORDS ARE STANDARD.
+004500 COPY DEPT-REJECT-REC.
+004600 FD  DEPTRST
+004700     RECORDING MODE IS F
+004800     LABEL RECORDS ARE STANDARD.
+004900 COPY DEPT-RESTART-REC.
+005000 WORKING-STORAGE SECTION.
+005100 COPY SQLCA-MINI.
+005200 COPY DEPT-ROW.
+005300*****************************************************************
+005400*  LOAD-RUN COUNTERS AND SWITCHES                               *
+005500*****************************************************************
+005600 77  WS-RECORDS-READ         PIC 9(09) COMP VALUE ZERO.
+005700 77  WS-RECORDS-LOADED       PIC 9(09) COMP VALUE ZERO.
+005800 77  WS-RECORDS-REJECTED     PIC 9(09) COMP VALUE ZERO.
+005900 77  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+006000     88  WS-EOF-EXTRACT          VALUE 'Y'.
+006100     88  WS-NOT-EOF-EXTRACT      VALUE 'N'.
+006200 77  WS-VALID-SWITCH         PIC X(01) VALUE 'Y'.
+006300     88  WS-RECORD-VALID         VALUE 'Y'.
+006400     88  WS-RECORD-INVALID       VALUE 'N'.
+006500 77  WS-REJECT-CODE          PIC X(04) VALUE SPACE.
+006600 77  WS-REJECT-TEXT          PIC X(40) VALUE SPACE.
+006700*****************************************************************
+006800*  CHECKPOINT/RESTART WORKING FIELDS                            *
+006900*****************************************************************
+007000 77  WS-DEPTRST-STATUS       PIC X(02) VALUE SPACE.
+007010 77  WS-DEPTEXT-STATUS       PIC X(02) VALUE SPACE.
+007020 77  WS-DEPTRJ-STATUS        PIC X(02) VALUE SPACE.
+007030 77  WS-PRIOR-DEPTNO         PIC X(03) VALUE SPACE.
+007100 77  WS-RESTART-DEPTNO       PIC X(03) VALUE SPACE.
+007200 77  WS-CHECKPOINT-INTERVAL  PIC 9(05) COMP VALUE 100.
+007300 77  WS-CHECKPOINT-COUNTER   PIC 9(05) COMP VALUE ZERO.
+007400 77  WS-RESTART-SWITCH       PIC X(01) VALUE 'N'.
+007500     88  WS-IS-RESTART-RUN       VALUE 'Y'.
+007600     88  WS-NOT-RESTART-RUN      VALUE 'N'.
+007700*****************************************************************
+007800*  CHANGE-HISTORY WORKING FIELDS                                *
+007900*****************************************************************
+008000 77  WS-POST-FUNCTION        PIC X(01) VALUE SPACE.
+008100 COPY DEPT-HIST-PARM.
+008200*****************************************************************
+008300*  TABLE DECLARATIONS - KEEP LAST IN WORKING-STORAGE.           *
+008400*****************************************************************
+008500     EXEC SQL
+008600*cobol:S3625 triggers as expected in the main program
+008700      DECLARE DEPT1 TABLE
+008800        (DEPTNO    CHAR(3)           NOT NULL,
+008900         DEPTNAME  VARCHAR(36)       NOT NULL,
+009000         MGRNO     CHAR(6)                   ,
+009100         ADMRDEPT  CHAR(3)           NOT NULL,
+009200         LOCATION  CHAR(16)                  )
+009300     END-EXEC.
+009400 COPY COPYBOOK-WITH-TABLE-DECLARATION.
+009500 PROCEDURE DIVISION.
+009600*****************************************************************
+009700*  0000-MAINLINE                                                *
+009800*  DRIVES THE NIGHTLY DEPT1 LOAD FROM FIRST RECORD TO LAST.      *
+009900*****************************************************************
+010000 0000-MAINLINE.
+010100     PERFORM 1000-INITIALIZE
+010200         THRU 1000-INITIALIZE-EXIT.
+010300     PERFORM 2000-PROCESS-EXTRACT
+010400         THRU 2000-PROCESS-EXTRACT-EXIT
+010500         UNTIL WS-EOF-EXTRACT.
+010600     PERFORM 8000-TERMINATE
+010700         THRU 8000-TERMINATE-EXIT.
+010800     STOP RUN.
+010900*****************************************************************
+011000*  1000-INITIALIZE                                              *
+011100*  OPENS THE EXTRACT AND REJECT FILES AND PRIMES THE READ.      *
+011200*****************************************************************
+011300 1000-INITIALIZE.
+011400     PERFORM 1050-CHECK-FOR-RESTART
+011500         THRU 1050-CHECK-FOR-RESTART-EXIT.
+011600     OPEN INPUT  DEPTEXT.
+011610     IF WS-DEPTEXT-STATUS NOT = '00'
+011620         DISPLAY 'MAIN - OPEN FAILED FOR DEPTEXT - STATUS = '
+011630             WS-DEPTEXT-STATUS
+011640         MOVE 16 TO RETURN-CODE
+011650         GO TO 9999-ABEND
+011660     END-IF.
+011700     IF WS-IS-RESTART-RUN
+011800         OPEN EXTEND DEPTRJ
+011810         IF WS-DEPTRJ-STATUS NOT = '00'
+011820             DISPLAY 'MAIN - OPEN FAILED FOR DEPTRJ - STATUS = '
+011830                 WS-DEPTRJ-STATUS
+011840             MOVE 16 TO RETURN-CODE
+011850             GO TO 9999-ABEND
+011860         END-IF
+011900         PERFORM 1060-SKIP-PROCESSED-RECORD
+012000             THRU 1060-SKIP-PROCESSED-RECORD-EXIT
+012100         PERFORM 1060-SKIP-PROCESSED-RECORD
+012200             THRU 1060-SKIP-PROCESSED-RECORD-EXIT
+012300             UNTIL WS-EOF-EXTRACT
+012400                OR DX-DEPTNO > WS-RESTART-DEPTNO
+012410         IF NOT WS-EOF-EXTRACT
+012420             ADD 1 TO WS-RECORDS-READ
+012430         END-IF
+012500     ELSE
+012600         OPEN OUTPUT DEPTRJ
+012610         IF WS-DEPTRJ-STATUS NOT = '00'
+012620             DISPLAY 'MAIN - OPEN FAILED FOR DEPTRJ - STATUS = '
+012630                 WS-DEPTRJ-STATUS
+012640             MOVE 16 TO RETURN-CODE
+012650             GO TO 9999-ABEND
+012660         END-IF
+012700         PERFORM 2100-READ-EXTRACT
+012800             THRU 2100-READ-EXTRACT-EXIT
+012900     END-IF.
+013000 1000-INITIALIZE-EXIT.
+013100     EXIT.
+013200*****************************************************************
+013300*  1050-CHECK-FOR-RESTART                                       *
+013400*  LOOKS FOR A DEPTRST RECORD FROM A PRIOR RUN THAT DID NOT      *
+013500*  REACH A CLEAN END-OF-JOB.  IF ONE IS FOUND, THE RUN TOTALS    *
+013600*  AND LAST DEPTNO POSTED ARE RESTORED SO THE LOAD PICKS UP      *
+013700*  RIGHT AFTER WHERE THE PRIOR RUN LEFT OFF.                     *
+013800*****************************************************************
+013900 1050-CHECK-FOR-RESTART.
+014000     SET WS-NOT-RESTART-RUN TO TRUE.
+014100     OPEN INPUT DEPTRST.
+014200     IF WS-DEPTRST-STATUS = '00'
+014300         READ DEPTRST
+014400             AT END
+014500                 CONTINUE
+014600             NOT AT END
+014700                 IF RS-RUN-IS-INCOMPLETE
+014800                     SET WS-IS-RESTART-RUN TO TRUE
+014900                     MOVE RS-LAST-DEPTNO-PROCESSED
+015000                                         TO WS-RESTART-DEPTNO
+015100                     MOVE RS-RECORDS-READ     TO WS-RECORDS-READ
+015200                     MOVE RS-RECORDS-LOADED   TO WS-RECORDS-LOADED
+015300                     MOVE RS-RECORDS-REJECTED
+015400                                         TO WS-RECORDS-REJECTED
+015500                 END-IF
+015600         END-READ
+015700         CLOSE DEPTRST
+015800     END-IF.
+015900 1050-CHECK-FOR-RESTART-EXIT.
+016000     EXIT.
+016100*****************************************************************
+016200*  1060-SKIP-PROCESSED-RECORD                                    *
+016300*  POSITIONS PAST EXTRACT RECORDS A PRIOR RUN ALREADY POSTED.     *
+016400*  THESE RECORDS ARE NOT RECOUNTED -- THEIR COUNTS WERE ALREADY   *
+016500*  RESTORED BY 1050-CHECK-FOR-RESTART.                            *
+016600*****************************************************************
+016700 1060-SKIP-PROCESSED-RECORD.
+016800     READ DEPTEXT
+016900         AT END
+017000             SET WS-EOF-EXTRACT TO TRUE
+017100     END-READ.
+017110     IF NOT WS-EOF-EXTRACT
+017120         IF WS-DEPTEXT-STATUS NOT = '00'
+017130             DISPLAY 'MAIN - ERROR READING DEPTEXT - STATUS = '
+017140                 WS-DEPTEXT-STATUS
+017150             MOVE 16 TO RETURN-CODE
+017160             GO TO 9999-ABEND
+017170         END-IF
+017180         PERFORM 2120-CHECK-EXTRACT-SEQUENCE
+017190             THRU 2120-CHECK-EXTRACT-SEQUENCE-EXIT
+017195     END-IF.
+017200 1060-SKIP-PROCESSED-RECORD-EXIT.
+017300     EXIT.
+017400*****************************************************************
+017500*  2000-PROCESS-EXTRACT                                         *
+017600*  EDITS ONE EXTRACT RECORD AND EITHER POSTS IT TO DEPT1 OR      *
+017700*  ROUTES IT TO THE REJECT REPORT, TAKES A CHECKPOINT EVERY      *
+017800*  WS-CHECKPOINT-INTERVAL RECORDS, THEN READS THE NEXT RECORD.   *
+017900*****************************************************************
+018000 2000-PROCESS-EXTRACT.
+018100     PERFORM 2200-EDIT-EXTRACT-RECORD
+018200         THRU 2200-EDIT-EXTRACT-RECORD-EXIT.
+018300     IF WS-RECORD-VALID
+018400         PERFORM 2300-POST-DEPT1
+018500             THRU 2300-POST-DEPT1-EXIT
+018600     ELSE
+018700         PERFORM 2400-WRITE-REJECT
+018800             THRU 2400-WRITE-REJECT-EXIT
+018900     END-IF.
+019000     MOVE DX-DEPTNO TO WS-RESTART-DEPTNO.
+019100     ADD 1 TO WS-CHECKPOINT-COUNTER.
+019200     IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+019300         PERFORM 2500-TAKE-CHECKPOINT
+019400             THRU 2500-TAKE-CHECKPOINT-EXIT
+019500         MOVE ZERO TO WS-CHECKPOINT-COUNTER
+019600     END-IF.
+019700     PERFORM 2100-READ-EXTRACT
+019800         THRU 2100-READ-EXTRACT-EXIT.
+019900 2000-PROCESS-EXTRACT-EXIT.
+020000     EXIT.
+020100*****************************************************************
+020200*  2500-TAKE-CHECKPOINT                                          *
+020300*  TAKES A COMMIT POINT TO MAKE THE DEPT1/DEPT_HIST WORK SINCE    *
+020350*  THE LAST CHECKPOINT DURABLE, THEN WRITES THE CURRENT PROGRESS  *
+020400*  TO DEPTRST -- COMMIT MUST COME FIRST, OR AN ABEND BETWEEN THE  *
+020450*  DEPTRST WRITE AND THE COMMIT WOULD LEAVE DEPTRST CLAIMING      *
+020480*  DEPTNOS AS PROCESSED THAT DB2 JUST ROLLED BACK, AND RESTART    *
+020490*  WOULD SKIP THEM FOREVER.                                       *
+020600*****************************************************************
+020700 2500-TAKE-CHECKPOINT.
+020710     EXEC SQL
+020720         COMMIT
+020730     END-EXEC.
+020800     MOVE WS-RESTART-DEPTNO   TO RS-LAST-DEPTNO-PROCESSED.
+020900     MOVE WS-RECORDS-READ     TO RS-RECORDS-READ.
+021000     MOVE WS-RECORDS-LOADED   TO RS-RECORDS-LOADED.
+021100     MOVE WS-RECORDS-REJECTED TO RS-RECORDS-REJECTED.
+021200     SET RS-RUN-IS-INCOMPLETE TO TRUE.
+021300     OPEN OUTPUT DEPTRST.
+021310     IF WS-DEPTRST-STATUS NOT = '00'
+021320         DISPLAY 'MAIN - OPEN FAILED FOR DEPTRST - STATUS = '
+021330             WS-DEPTRST-STATUS
+021340         MOVE 16 TO RETURN-CODE
+021350         GO TO 9999-ABEND
+021360     END-IF.
+021400     WRITE DEPT-RESTART-REC.
+021500     CLOSE DEPTRST.
+021900 2500-TAKE-CHECKPOINT-EXIT.
+022000     EXIT.
+022100*****************************************************************
+022200*  2100-READ-EXTRACT                                            *
+022300*****************************************************************
+022400 2100-READ-EXTRACT.
+022500     READ DEPTEXT
+022600         AT END
+022700             SET WS-EOF-EXTRACT TO TRUE
+022800         NOT AT END
+022900             ADD 1 TO WS-RECORDS-READ
+023000     END-READ.
+023010     IF NOT WS-EOF-EXTRACT
+023020         IF WS-DEPTEXT-STATUS NOT = '00'
+023030             DISPLAY 'MAIN - ERROR READING DEPTEXT - STATUS = '
+023040                 WS-DEPTEXT-STATUS
+023050             MOVE 16 TO RETURN-CODE
+023060             GO TO 9999-ABEND
+023070         END-IF
+023080         PERFORM 2120-CHECK-EXTRACT-SEQUENCE
+023090             THRU 2120-CHECK-EXTRACT-SEQUENCE-EXIT
+023095     END-IF.
+023100 2100-READ-EXTRACT-EXIT.
+023200     EXIT.
+023210*****************************************************************
+023220*  2120-CHECK-EXTRACT-SEQUENCE                                  *
+023230*  DEPTEXT MUST ARRIVE IN ASCENDING DX-DEPTNO SEQUENCE -- THE    *
+023240*  CHECKPOINT/RESTART SKIP-LOOP IN 1000-INITIALIZE DEPENDS ON    *
+023250*  THAT ORDER TO FIND THE FIRST UNPROCESSED RECORD ON A RESTART. *
+023260*  ABENDS THE RUN IF A RECORD EVER ARRIVES OUT OF SEQUENCE       *
+023270*  RATHER THAN LETTING A RESTART SILENTLY SKIP RECORDS IT        *
+023280*  SHOULD NOT.                                                   *
+023290*****************************************************************
+023291 2120-CHECK-EXTRACT-SEQUENCE.
+023292     IF WS-PRIOR-DEPTNO NOT = SPACES
+023293             AND DX-DEPTNO < WS-PRIOR-DEPTNO
+023294         DISPLAY 'MAIN - DEPTEXT OUT OF DEPTNO SEQUENCE'
+023295         DISPLAY 'MAIN - PRIOR DEPTNO = ' WS-PRIOR-DEPTNO
+023296         DISPLAY 'MAIN - THIS  DEPTNO = ' DX-DEPTNO
+023297         MOVE 16 TO RETURN-CODE
+023298         GO TO 9999-ABEND
+023299     END-IF.
+023301     MOVE DX-DEPTNO TO WS-PRIOR-DEPTNO.
+023302 2120-CHECK-EXTRACT-SEQUENCE-EXIT.
+023303     EXIT.
+023400*****************************************************************
+023500*  2200-EDIT-EXTRACT-RECORD                                     *
+023500*  BASIC FIELD EDITS BEFORE A RECORD IS ALLOWED TO POST.         *
+023600*****************************************************************
+023700 2200-EDIT-EXTRACT-RECORD.
+023800     SET WS-RECORD-VALID TO TRUE.
+023900     MOVE SPACE TO WS-REJECT-CODE.
+024000     MOVE SPACE TO WS-REJECT-TEXT.
+024100     IF DX-DEPTNO = SPACES
+024200         SET WS-RECORD-INVALID TO TRUE
+024300         MOVE 'E001' TO WS-REJECT-CODE
+024400         MOVE 'MISSING DEPTNO' TO WS-REJECT-TEXT
+024500     END-IF.
+024600     IF WS-RECORD-VALID AND DX-DEPTNAME = SPACES
+024700         SET WS-RECORD-INVALID TO TRUE
+024800         MOVE 'E002' TO WS-REJECT-CODE
+024900         MOVE 'MISSING DEPTNAME' TO WS-REJECT-TEXT
+025000     END-IF.
+025100     IF WS-RECORD-VALID AND DX-ADMRDEPT = SPACES
+025200         SET WS-RECORD-INVALID TO TRUE
+025300         MOVE 'E003' TO WS-REJECT-CODE
+025400         MOVE 'MISSING ADMRDEPT' TO WS-REJECT-TEXT
+025500     END-IF.
+025600     IF WS-RECORD-VALID
+025700             AND NOT DX-TRAN-ADD
+025800             AND NOT DX-TRAN-CHANGE
+025900         SET WS-RECORD-INVALID TO TRUE
+026000         MOVE 'E004' TO WS-REJECT-CODE
+026100         MOVE 'INVALID TRANCODE' TO WS-REJECT-TEXT
+026200     END-IF.
+026300 2200-EDIT-EXTRACT-RECORD-EXIT.
+026400     EXIT.
+026500*****************************************************************
+026600*  2300-POST-DEPT1                                              *
+026700*  UPDATES THE EXISTING ROW IF ONE EXISTS, OTHERWISE INSERTS A   *
+026800*  NEW ROW.  ANY SQL FAILURE FALLS THROUGH TO THE REJECT REPORT. *
+026900*****************************************************************
+027000 2300-POST-DEPT1.
+027100     MOVE DX-DEPTNO            TO DEPT-DEPTNO.
+027200     MOVE DX-DEPTNAME          TO DEPT-DEPTNAME-TEXT.
+027300     MOVE 36                   TO DEPT-DEPTNAME-LEN.
+027400     MOVE DX-ADMRDEPT          TO DEPT-ADMRDEPT.
+027500     MOVE DX-LOCATION          TO DEPT-LOCATION.
+027600     IF DX-MGRNO = SPACES
+027700         MOVE -1 TO DEPT-MGRNO-NULL
+027800         MOVE SPACE TO DEPT-MGRNO
+027900     ELSE
+028000         MOVE ZERO TO DEPT-MGRNO-NULL
+028100         MOVE DX-MGRNO TO DEPT-MGRNO
+028200     END-IF.
+028300     MOVE 'C'                  TO WS-POST-FUNCTION.
+028400     EXEC SQL
+028500         UPDATE DEPT1
+028600            SET DEPTNAME = :DEPT-DEPTNAME,
+028700                MGRNO    = :DEPT-MGRNO :DEPT-MGRNO-NULL,
+028800                ADMRDEPT = :DEPT-ADMRDEPT,
+028900                LOCATION = :DEPT-LOCATION
+029000          WHERE DEPTNO = :DEPT-DEPTNO
+029100     END-EXEC.
+029200     IF SQLCODE = +100
+029300         MOVE 'A'              TO WS-POST-FUNCTION
+029400         EXEC SQL
+029500             INSERT INTO DEPT1
+029600                 (DEPTNO, DEPTNAME, MGRNO, ADMRDEPT, LOCATION)
+029700                 VALUES (:DEPT-DEPTNO, :DEPT-DEPTNAME,
+029800                     :DEPT-MGRNO :DEPT-MGRNO-NULL,
+029900                     :DEPT-ADMRDEPT, :DEPT-LOCATION)
+030000         END-EXEC
+030100     END-IF.
+030200     IF SQLCODE NOT = ZERO AND SQLCODE NOT = +100
+030300         MOVE 'E009' TO WS-REJECT-CODE
+030400         MOVE 'DEPT1 INSERT/UPDATE FAILED' TO WS-REJECT-TEXT
+030500         PERFORM 2400-WRITE-REJECT
+030600             THRU 2400-WRITE-REJECT-EXIT
+030700     ELSE
+030800         ADD 1 TO WS-RECORDS-LOADED
+030900         PERFORM 2350-POST-DEPT-HIST
+031000             THRU 2350-POST-DEPT-HIST-EXIT
+031100     END-IF.
+031200 2300-POST-DEPT1-EXIT.
+031300     EXIT.
+031400*****************************************************************
+031500*  2350-POST-DEPT-HIST                                          *
+031600*  TELLS DEPTHSUB THE DEPARTMENT JUST POSTED TO DEPT1 SO IT CAN  *
+031700*  KEEP DEPT_HIST IN STEP.  A DEPT_HIST FAILURE DOES NOT REJECT  *
+031800*  THE EXTRACT RECORD -- DEPT1 ITSELF IS ALREADY UPDATED -- BUT  *
+031900*  IT IS WORTH A MESSAGE SO OPERATIONS CAN FOLLOW UP.            *
+032000*****************************************************************
+032100 2350-POST-DEPT-HIST.
+032200     MOVE WS-POST-FUNCTION     TO HP-FUNCTION.
+032300     MOVE DX-DEPTNO            TO HP-DEPTNO.
+032400     MOVE DX-DEPTNAME          TO HP-DEPTNAME.
+032500     MOVE DX-MGRNO             TO HP-MGRNO.
+032600     MOVE DX-ADMRDEPT          TO HP-ADMRDEPT.
+032700     MOVE DX-LOCATION          TO HP-LOCATION.
+032800     CALL 'DEPTHSUB' USING DEPT-HIST-PARM.
+032900     IF HP-FAILED
+033000         DISPLAY 'DEPTHSUB FAILED FOR DEPTNO ' DX-DEPTNO
+033100     END-IF.
+033200 2350-POST-DEPT-HIST-EXIT.
+033300     EXIT.
+033400*****************************************************************
+033500*  2400-WRITE-REJECT                                            *
+033600*  FORMATS AND WRITES ONE REJECT-REPORT LINE.                   *
+033700*****************************************************************
+033800 2400-WRITE-REJECT.
+033900     MOVE DX-DEPTNO             TO RJ-DEPTNO.
+034000     MOVE DX-DEPTNO             TO RJ-INPUT-DATA(1:3).
+034100     MOVE DX-DEPTNAME           TO RJ-INPUT-DATA(4:36).
+034200     MOVE DX-LOCATION           TO RJ-INPUT-DATA(40:16).
+034300     MOVE WS-REJECT-CODE        TO RJ-REASON-CODE.
+034400     MOVE WS-REJECT-TEXT        TO RJ-REASON-TEXT.
+034500     WRITE DEPT-REJECT-REC.
+034600     ADD 1 TO WS-RECORDS-REJECTED.
+034700 2400-WRITE-REJECT-EXIT.
+034800     EXIT.
+034900*****************************************************************
+035000*  8000-TERMINATE                                               *
+035100*  COMMITS THE FINAL PARTIAL BATCH SINCE THE LAST CHECKPOINT,    *
+035200*  CLOSES FILES, MARKS DEPTRST COMPLETE SO TOMORROW'S RUN STARTS *
+035300*  FRESH INSTEAD OF RESTARTING, AND DISPLAYS THE RUN TOTALS.     *
+035400*****************************************************************
+035500 8000-TERMINATE.
+035600     CLOSE DEPTEXT.
+035700     CLOSE DEPTRJ.
+035800     EXEC SQL
+035900         COMMIT
+036000     END-EXEC.
+036100     MOVE WS-RESTART-DEPTNO   TO RS-LAST-DEPTNO-PROCESSED.
+036200     MOVE WS-RECORDS-READ     TO RS-RECORDS-READ.
+036300     MOVE WS-RECORDS-LOADED   TO RS-RECORDS-LOADED.
+036400     MOVE WS-RECORDS-REJECTED TO RS-RECORDS-REJECTED.
+036500     SET RS-RUN-IS-COMPLETE TO TRUE.
+036600     OPEN OUTPUT DEPTRST.
+036610     IF WS-DEPTRST-STATUS NOT = '00'
+036620         DISPLAY 'MAIN - OPEN FAILED FOR DEPTRST - STATUS = '
+036630             WS-DEPTRST-STATUS
+036640         MOVE 16 TO RETURN-CODE
+036650         GO TO 9999-ABEND
+036660     END-IF.
+036700     WRITE DEPT-RESTART-REC.
+036800     CLOSE DEPTRST.
+036900     DISPLAY 'MAIN - DEPT1 LOAD COMPLETE'.
+037000     DISPLAY 'RECORDS READ     = ' WS-RECORDS-READ.
+037100     DISPLAY 'RECORDS LOADED   = ' WS-RECORDS-LOADED.
+037200     DISPLAY 'RECORDS REJECTED = ' WS-RECORDS-REJECTED.
+037300 8000-TERMINATE-EXIT.
+037400     EXIT.
+037410*****************************************************************
+037420*  9999-ABEND                                                    *
+037430*  COMMON ABEND PATH FOR AN UNRECOVERABLE FILE-STATUS ERROR OR   *
+037440*  AN OUT-OF-SEQUENCE EXTRACT RECORD.  CLOSES WHATEVER FILES ARE *
+037450*  OPEN AND ENDS THE RUN WITHOUT MARKING DEPTRST COMPLETE, SO A  *
+037460*  RESTART PICKS UP FROM THE LAST CHECKPOINT.                    *
+037470*****************************************************************
+037480 9999-ABEND.
+037490     CLOSE DEPTEXT.
+037500     CLOSE DEPTRJ.
+037510     DISPLAY 'MAIN - ABENDING - RETURN-CODE = ' RETURN-CODE.
+037520     STOP RUN.
